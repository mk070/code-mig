@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BATCH-CONTROL.
+
+      * ----------------------------------------------------------- *
+      * Nightly batch driver - there is no JCL or scheduler in this *
+      * codebase, so this program is the closest equivalent: it     *
+      * runs the emp.csv extract (DYNSQL3) and the ACCOUNTS         *
+      * reconciliation pull (RECONCILE-ACCOUNTS) as two ordinary OS *
+      * processes, one after the other, checking each one's         *
+      * completion status before moving on to the next step, and    *
+      * writes a run log (start/end time, record counts, return     *
+      * codes) so there is one place to see whether last night's    *
+      * full cycle actually succeeded.                               *
+      * ----------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> DYNSQL3's own checkpoint file, read back here (not written
+      *> here) purely to pick up its last record count for the run
+      *> log - see READ-DYNSQL3-RECORD-COUNT.
+           SELECT DYNSQL3-CKP-FILE ASSIGN TO "BCCKPDD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS DYNSQL3-CKP-STATUS.
+
+      *> RECONCILE-ACCOUNTS' count handoff file (see
+      *> WRITE-RECONCILE-SUMMARY in reconcile_accounts.cbl).
+           SELECT RECONCILE-SUM-FILE ASSIGN TO "BCSUMDD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RECONCILE-SUM-STATUS.
+
+           SELECT RUN-LOG-FILE ASSIGN TO "BCLOGDD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RUN-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DYNSQL3-CKP-FILE.
+       01  DYNSQL3-CKP-RECORD    PIC X(40).
+
+       FD  RECONCILE-SUM-FILE.
+       01  RECONCILE-SUM-RECORD  PIC X(80).
+
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * ----------------------------------------------------------- *
+      * Paths to the two compiled batch programs, read from the     *
+      * environment (or defaulted) the same way DYNSQL3's own run   *
+      * parameters are, so this program is not tied to a fixed      *
+      * install location.                                           *
+      * ----------------------------------------------------------- *
+       01  DYNSQL3-PATH          PIC X(100) VALUE
+               '/app/bin/dynsql3'.
+       01  RECONCILE-PATH        PIC X(100) VALUE
+               '/app/bin/reconcile_accounts'.
+       01  PARM-DYNSQL3-PATH     PIC X(100).
+       01  PARM-RECONCILE-PATH   PIC X(100).
+
+       01  DYNSQL3-CKP-FILENAME    PIC X(60) VALUE
+               '/app/data/emp.ckp'.
+       01  RECONCILE-SUM-FILENAME  PIC X(60) VALUE
+               '/app/data/reconcile_summary.txt'.
+       01  RUN-LOG-FILENAME         PIC X(60) VALUE
+               '/app/data/batch_run.log'.
+
+       01  DYNSQL3-CKP-STATUS    PIC X(2).
+           88  DYNSQL3-CKP-FILE-OK    VALUE '00'.
+       01  RECONCILE-SUM-STATUS  PIC X(2).
+           88  RECONCILE-SUM-FILE-OK  VALUE '00'.
+       01  RUN-LOG-STATUS        PIC X(2).
+           88  RUN-LOG-FILE-NOT-FOUND VALUE '35'.
+
+       01  SHELL-COMMAND         PIC X(200).
+
+      * ----------------------------------------------------------- *
+      * One set of scratch fields, reused for whichever step is     *
+      * currently running, so WRITE-STEP-LOG-LINE only has to know   *
+      * about these fields and not which step filled them in.       *
+      * ----------------------------------------------------------- *
+       01  STEP-NAME             PIC X(30).
+       01  STEP-START-TIME       PIC 9(8).
+       01  STEP-END-TIME         PIC 9(8).
+       01  STEP-RETURN-CODE      PIC S9(9).
+       01  STEP-RECORD-COUNT     PIC 9(9) VALUE 0.
+
+       01  STEP1-RETURN-CODE     PIC S9(9) VALUE 0.
+       01  STEP2-RETURN-CODE     PIC S9(9) VALUE 0.
+
+       01  STEP1-OK-SW           PIC X VALUE 'N'.
+           88  STEP1-OK          VALUE 'Y'.
+       01  STEP2-OK-SW           PIC X VALUE 'N'.
+           88  STEP2-OK          VALUE 'Y'.
+
+       01  RUN-START-DATE        PIC 9(8).
+       01  RUN-START-TIME        PIC 9(8).
+       01  RUN-END-DATE          PIC 9(8).
+       01  RUN-END-TIME          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN.
+
+           DISPLAY " ".
+           DISPLAY "NIGHTLY BATCH CONTROL".
+           DISPLAY "EMP.CSV EXTRACT + ACCOUNTS RECONCILIATION".
+           DISPLAY " ".
+
+           PERFORM READ-RUN-PARAMETERS.
+           PERFORM OPEN-RUN-LOG.
+
+           ACCEPT RUN-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUN-START-TIME FROM TIME.
+           PERFORM WRITE-RUN-START-LINE.
+
+           PERFORM RUN-DYNSQL3-STEP.
+
+           IF STEP1-OK
+               PERFORM RUN-RECONCILE-STEP
+           ELSE
+               DISPLAY "SKIPPING RECONCILIATION STEP - "
+                   "EXTRACT STEP FAILED."
+               PERFORM SKIP-RECONCILE-STEP
+           END-IF.
+
+           ACCEPT RUN-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUN-END-TIME FROM TIME.
+           PERFORM WRITE-RUN-END-LINE.
+           PERFORM CLOSE-RUN-LOG.
+
+           DISPLAY " ".
+           IF STEP1-OK AND STEP2-OK
+               DISPLAY "NIGHTLY BATCH CYCLE COMPLETED SUCCESSFULLY."
+           ELSE
+               DISPLAY "NIGHTLY BATCH CYCLE COMPLETED WITH ERRORS - "
+                   "SEE " RUN-LOG-FILENAME "."
+           END-IF.
+           DISPLAY " ".
+
+           STOP RUN.
+
+       READ-RUN-PARAMETERS.
+
+           ACCEPT PARM-DYNSQL3-PATH
+               FROM ENVIRONMENT "BATCH_DYNSQL3_PATH".
+           IF PARM-DYNSQL3-PATH NOT = SPACES
+               MOVE PARM-DYNSQL3-PATH TO DYNSQL3-PATH
+           END-IF.
+
+           ACCEPT PARM-RECONCILE-PATH
+               FROM ENVIRONMENT "BATCH_RECONCILE_PATH".
+           IF PARM-RECONCILE-PATH NOT = SPACES
+               MOVE PARM-RECONCILE-PATH TO RECONCILE-PATH
+           END-IF.
+
+           DISPLAY "BCCKPDD" UPON ENVIRONMENT-NAME.
+           DISPLAY DYNSQL3-CKP-FILENAME UPON ENVIRONMENT-VALUE.
+
+           DISPLAY "BCSUMDD" UPON ENVIRONMENT-NAME.
+           DISPLAY RECONCILE-SUM-FILENAME UPON ENVIRONMENT-VALUE.
+
+           DISPLAY "BCLOGDD" UPON ENVIRONMENT-NAME.
+           DISPLAY RUN-LOG-FILENAME UPON ENVIRONMENT-VALUE.
+
+      *> EXTEND so one night's run doesn't erase the ones before it;
+      *> the very first run on a fresh system has no log file yet for
+      *> EXTEND to find, so that one case falls back to OUTPUT.
+       OPEN-RUN-LOG.
+
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUN-LOG-FILE-NOT-FOUND
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      * Step 1 - the emp.csv extract.  Its completion status is     *
+      * just the compiled program's OS exit code; its record count  *
+      * comes from whatever total DYNSQL3's own checkpoint file last *
+      * recorded, which is the closest thing to a record count this *
+      * control program can read back without re-scanning emp.csv   *
+      * itself.                                                     *
+      * ----------------------------------------------------------- *
+       RUN-DYNSQL3-STEP.
+
+           MOVE "EMP.CSV EXTRACT (DYNSQL3)" TO STEP-NAME.
+           DISPLAY "STEP 1: RUNNING " STEP-NAME "...".
+           ACCEPT STEP-START-TIME FROM TIME.
+
+           MOVE SPACES TO SHELL-COMMAND.
+           MOVE DYNSQL3-PATH TO SHELL-COMMAND.
+           CALL "SYSTEM" USING SHELL-COMMAND.
+           MOVE RETURN-CODE TO STEP-RETURN-CODE.
+
+           ACCEPT STEP-END-TIME FROM TIME.
+           MOVE 0 TO STEP-RECORD-COUNT.
+
+           IF STEP-RETURN-CODE = 0
+               SET STEP1-OK TO TRUE
+               PERFORM READ-DYNSQL3-RECORD-COUNT
+               DISPLAY "STEP 1 COMPLETE - " STEP-RECORD-COUNT
+                   " RECORD(S) AT LAST CHECKPOINT."
+           ELSE
+               DISPLAY "STEP 1 FAILED - RETURN CODE "
+                   STEP-RETURN-CODE
+           END-IF.
+
+           MOVE STEP-RETURN-CODE TO STEP1-RETURN-CODE.
+           PERFORM WRITE-STEP-LOG-LINE.
+
+       READ-DYNSQL3-RECORD-COUNT.
+
+           OPEN INPUT DYNSQL3-CKP-FILE.
+           IF DYNSQL3-CKP-FILE-OK
+               READ DYNSQL3-CKP-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE DYNSQL3-CKP-RECORD(1:9) TO STEP-RECORD-COUNT
+               END-READ
+               CLOSE DYNSQL3-CKP-FILE
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      * Step 2 - the ACCOUNTS reconciliation pull.  Record count     *
+      * here is the mismatch count RECONCILE-ACCOUNTS reports in its *
+      * own summary file - the one number this run log needs to     *
+      * answer "did last night's roster actually line up?"           *
+      * ----------------------------------------------------------- *
+       RUN-RECONCILE-STEP.
+
+           MOVE "ACCOUNTS RECONCILIATION" TO STEP-NAME.
+           DISPLAY "STEP 2: RUNNING " STEP-NAME "...".
+           ACCEPT STEP-START-TIME FROM TIME.
+
+           MOVE SPACES TO SHELL-COMMAND.
+           MOVE RECONCILE-PATH TO SHELL-COMMAND.
+           CALL "SYSTEM" USING SHELL-COMMAND.
+           MOVE RETURN-CODE TO STEP-RETURN-CODE.
+
+           ACCEPT STEP-END-TIME FROM TIME.
+           MOVE 0 TO STEP-RECORD-COUNT.
+
+           IF STEP-RETURN-CODE = 0
+               SET STEP2-OK TO TRUE
+               PERFORM READ-RECONCILE-MISMATCH-COUNT
+               DISPLAY "STEP 2 COMPLETE - " STEP-RECORD-COUNT
+                   " MISMATCH(ES) REPORTED."
+           ELSE
+               DISPLAY "STEP 2 FAILED - RETURN CODE "
+                   STEP-RETURN-CODE
+           END-IF.
+
+           MOVE STEP-RETURN-CODE TO STEP2-RETURN-CODE.
+           PERFORM WRITE-STEP-LOG-LINE.
+
+      * ----------------------------------------------------------- *
+      * The mismatch count sits at a fixed position in the summary  *
+      * line written by reconcile_accounts.cbl's                    *
+      * WRITE-RECONCILE-SUMMARY - "...MISMATCH-COUNT=nnnnn" - so it  *
+      * is picked up by position instead of re-parsing the line.     *
+      * ----------------------------------------------------------- *
+       READ-RECONCILE-MISMATCH-COUNT.
+
+           OPEN INPUT RECONCILE-SUM-FILE.
+           IF RECONCILE-SUM-FILE-OK
+               READ RECONCILE-SUM-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE RECONCILE-SUM-RECORD(53:5)
+                           TO STEP-RECORD-COUNT
+               END-READ
+               CLOSE RECONCILE-SUM-FILE
+           END-IF.
+
+       SKIP-RECONCILE-STEP.
+
+           MOVE "ACCOUNTS RECONCILIATION" TO STEP-NAME.
+           MOVE STEP-START-TIME TO STEP-END-TIME.
+           MOVE 0 TO STEP-RECORD-COUNT.
+           MOVE 0 TO STEP2-RETURN-CODE.
+           MOVE STEP2-RETURN-CODE TO STEP-RETURN-CODE.
+           PERFORM WRITE-SKIPPED-STEP-LOG-LINE.
+
+       WRITE-RUN-START-LINE.
+
+           MOVE SPACES TO RUN-LOG-RECORD.
+           STRING
+               "RUN START " DELIMITED BY SIZE
+               RUN-START-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RUN-START-TIME DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD
+           WRITE RUN-LOG-RECORD.
+
+       WRITE-STEP-LOG-LINE.
+
+           MOVE SPACES TO RUN-LOG-RECORD.
+           STRING
+               "  STEP " DELIMITED BY SIZE
+               STEP-NAME DELIMITED BY SIZE
+               " START=" DELIMITED BY SIZE
+               STEP-START-TIME DELIMITED BY SIZE
+               " END=" DELIMITED BY SIZE
+               STEP-END-TIME DELIMITED BY SIZE
+               " RECORDS=" DELIMITED BY SIZE
+               STEP-RECORD-COUNT DELIMITED BY SIZE
+               " RETURN-CODE=" DELIMITED BY SIZE
+               STEP-RETURN-CODE DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD
+           WRITE RUN-LOG-RECORD.
+
+       WRITE-SKIPPED-STEP-LOG-LINE.
+
+           MOVE SPACES TO RUN-LOG-RECORD.
+           STRING
+               "  STEP " DELIMITED BY SIZE
+               STEP-NAME DELIMITED BY SIZE
+               " SKIPPED - PRIOR STEP FAILED" DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD
+           WRITE RUN-LOG-RECORD.
+
+       WRITE-RUN-END-LINE.
+
+           MOVE SPACES TO RUN-LOG-RECORD.
+           STRING
+               "RUN END   " DELIMITED BY SIZE
+               RUN-END-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RUN-END-TIME DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD
+           WRITE RUN-LOG-RECORD.
+
+       CLOSE-RUN-LOG.
+
+           CLOSE RUN-LOG-FILE.
