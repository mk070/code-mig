@@ -9,19 +9,41 @@
       *>       to pick them up and process them.
       *>
       *> Prerequisites: Postgres SQL database with create_db script ran
-      *>                on.
+      *>                on. The ACCOUNTS_AUDIT table referenced by
+      *>                write-audit-row is assumed to already exist
+      *>                alongside ACCOUNTS, on the same terms the
+      *>                create_db script sets up ACCOUNTS itself.
       *>                esqlOC Precompiler
       *>                unixODBC odbc-postgresql driver installed
       *>
-      *> Precomiler: esqlOC -static -o generated_sql_ex.cbl sql_example.
+      *> Precomiler: esqlOC -static -o generated_sql_ex.cbl sql_example.cbl
       *> Tectonics: cobc -x -static -locsql generated_sql_ex.cbl
       *>
       *>****************************************************************
        identification division.
        program-id. sql-example.
+
+       environment division.
+       input-output section.
+       file-control.
+      *> Batch outputs whose path can change from run to run, pointed
+      *> at the real file by DD-name environment variable at open time
+      *> the same way DYNSQL3 resolves emp.csv.
+           select accounts-export-file assign to "ACCTEXPDD"
+              organization is line sequential.
+
+           select accounts-report-file assign to "ACCTRPTDD"
+              organization is line sequential.
+
        data division.
        file section.
 
+       FD  accounts-export-file.
+       01  accounts-export-record     pic x(120).
+
+       FD  accounts-report-file.
+       01  accounts-report-record     pic x(132).
+
        WORKING-STORAGE SECTION.
       **********************************************************************
       *******                EMBEDDED SQL VARIABLES                  *******
@@ -51,21 +73,87 @@
            05 SQL-TYPE   PIC X OCCURS 8 TIMES.
            05 SQL-PREC   PIC X OCCURS 8 TIMES.
       **********************************************************************
+      *> SQL-STMT-0 is ACCOUNT-FILTERED-CUR - the one cursor shared by
+      *> list-search-accounts, export-accounts and print-accounts-report.
+      *> Its WHERE clause carries four positional parameter markers,
+      *> bound ahead of OPEN instead of at FETCH the way ACCOUNT-ALL-CUR's
+      *> parameterless cursor used to be.
        01 SQL-STMT-0.
            05 SQL-IPTR   POINTER VALUE NULL.
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE 'C'.
-           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
-           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 99.
-           05 SQL-STMT   PIC X(99) VALUE 'SELECT ID,FIRST_NAME,LAST_NAME
-      -    ',PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT FROM ACCOUNTS ORD
-      -    'ER BY ID;'.
-           05 SQL-CNAME  PIC X(15) VALUE 'ACCOUNT-ALL-CUR'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 4.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 162.
+           05 SQL-STMT   PIC X(162) VALUE 'SELECT ID,FIRST_NAME,LAST_NAM
+      -    'E,PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT FROM ACCOUNTS WH
+      -    'ERE (? = 0 OR LAST_NAME = ?) AND (? = '' '' OR IS_ENABLED =
+      -    '?) ORDER BY ID;'.
+           05 SQL-CNAME  PIC X(20) VALUE 'ACCOUNT-FILTERED-CUR'.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+      *> SQL-STMT-1 is the add-account INSERT. No cursor - SQL-OPT 'E'
+      *> marks a one-shot execute instead of an open/fetch/close cycle.
+       01 SQL-STMT-1.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'E'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 4.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 143.
+           05 SQL-STMT   PIC X(143) VALUE 'INSERT INTO ACCOUNTS (FIRST_N
+      -    'AME,LAST_NAME,PHONE,ADDRESS,IS_ENABLED,CREATE_DT,MOD_DT) VAL
+      -    'UES (?,?,?,?,''Y'',CURRENT_TIMESTAMP,CURRENT_TIMESTAMP);'.
+           05 SQL-CNAME  PIC X(20) VALUE SPACES.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+      *> SQL-STMT-2 is change-account-status' singleton lookup SELECT.
+      *> One input parameter (the account id) and one output parameter
+      *> (the current IS_ENABLED value) are bound together before the
+      *> single execute/fetch round trip SQL-OPT 'S' marks below.
+       01 SQL-STMT-2.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'S'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 52.
+           05 SQL-STMT   PIC X(52) VALUE 'SELECT IS_ENABLED INTO ? FROM
+      -    'ACCOUNTS WHERE ID = ?;'.
+           05 SQL-CNAME  PIC X(20) VALUE SPACES.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+      *> SQL-STMT-3 is change-account-status' UPDATE.
+       01 SQL-STMT-3.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'E'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 2.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 76.
+           05 SQL-STMT   PIC X(76) VALUE 'UPDATE ACCOUNTS SET IS_ENABLED
+      -    ' = ?, MOD_DT = CURRENT_TIMESTAMP WHERE ID = ?;'.
+           05 SQL-CNAME  PIC X(20) VALUE SPACES.
+           05 FILLER     PIC X VALUE LOW-VALUE.
+      **********************************************************************
+      *> SQL-STMT-4 is write-audit-row's INSERT into ACCOUNTS_AUDIT.
+       01 SQL-STMT-4.
+           05 SQL-IPTR   POINTER VALUE NULL.
+           05 SQL-PREP   PIC X VALUE 'N'.
+           05 SQL-OPT    PIC X VALUE 'E'.
+           05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 4.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 117.
+           05 SQL-STMT   PIC X(117) VALUE 'INSERT INTO ACCOUNTS_AUDIT (A
+      -    'CCOUNT_ID,OLD_VALUE,NEW_VALUE,CHANGED_BY,CHANGED_AT) VALUES
+      -    '(?,?,?,?,CURRENT_TIMESTAMP);'.
+           05 SQL-CNAME  PIC X(20) VALUE SPACES.
            05 FILLER     PIC X VALUE LOW-VALUE.
       **********************************************************************
       *******          PRECOMPILER-GENERATED VARIABLES               *******
        01 SQLV-GEN-VARS.
+      *> Shadow COMP-3 temps for the two PIC 9(n) DISPLAY host variables
+      *> bound into SQL - the low-level CALL interface only understands
+      *> packed-decimal numerics, not DISPLAY digits, so every DISPLAY
+      *> numeric host variable gets one of these instead of being bound
+      *> directly.
            05 SQL-VAR-0001  PIC S9(5) COMP-3.
+           05 SQL-VAR-0002  PIC S9(5) COMP-3.
       *******       END OF PRECOMPILER-GENERATED VARIABLES           *******
       **********************************************************************
 
@@ -105,9 +193,32 @@
       *>
       *> More info can be found at this link under the 'Variable-length
       *> Character Strings' section. Note: level 49 variables are not
-      *> supported so a regular '05' seems to work instead.
-      *> https://www.microfocus.com/documentation/net-express/nx30books/
+      *> supported so a regular '05' seems to work instead: the group
+      *> below is bound as a single VARCHAR host variable (length
+      *> then data, contiguous, the same shape a level-49 VARCHAR
+      *> would be), so LAST_NAME = :ws-search-string compares against
+      *> only the significant characters instead of the whole
+      *> blank-padded PIC X(48).
+       01  ws-search-string.
+           05  ws-search-string-len         pic s9(4) comp.
+           05  ws-search-string-data        pic x(48).
+
+      *> Enabled/disabled filter for the accounts listing - 'Y', 'N',
+      *> or blank for no filter.
+       01  ws-search-enabled-filter         pic x.
+
+      *> Fields used by add-account to build a new ACCOUNTS row.
+       01  ws-sql-new-first-name            pic x(8).
+       01  ws-sql-new-last-name             pic x(8).
+       01  ws-sql-new-phone                 pic x(10).
+       01  ws-sql-new-address               pic x(22).
 
+      *> Fields used by enable-account/disable-account and the audit
+      *> trail they write.
+       01  ws-sql-target-account-id         pic 9(5).
+       01  ws-sql-old-enabled                pic x.
+       01  ws-sql-new-enabled                pic x.
+       01  ws-audit-user                    pic x(8).
 
       *EXEC SQL
       *    END DECLARE SECTION
@@ -115,34 +226,40 @@
 
       *> Local variables to the program only. These are not seen by
       *> the precompiler operation.
-       01  ws-num-accounts                  pic 999 comp.
-
-       01  ws-account-record                occurs 0 to 100 times
-                                            depending on ws-num-accounts
-                                            indexed by ws-account-idx.
-           05  ws-account-id                pic 9(5).
-           05  ws-account-first-name        pic x(8).
-           05  ws-account-last-name         pic x(8).
-           05  ws-account-phone             pic x(10).
-           05  ws-account-address           pic x(22).
-           05  ws-account-is-enabled        pic x.
-               88  ws-account-enabled       value 'Y'.
-               88  ws-account-disabled      value 'N'.
-           05  ws-account-create-dt         pic x(20).
-           05  ws-account-mod-dt            pic x(20).
+       01  ws-num-accounts                  pic 999.
 
        01  ws-menu-choice                   pic 9(1) value 1.
 
-       01  ws-search-string                 pic x(48).
+       01  ws-requested-enabled-flag        pic x.
 
        01  ws-is-connected-sw               pic a value 'N'.
            88  ws-is-connected              value 'Y'.
            88  ws-is-disconnected           value 'N'.
 
-       01  ws-search-again-sw               pic a value 'N'.
+       01  ws-sql-error-sw                  pic a value 'N'.
+           88  sql-error-occurred           value 'Y'.
+           88  sql-no-error                 value 'N'.
+
+       01  ws-search-again-sw               pic a value 'Y'.
            88  ws-search-again              value 'Y'.
            88  ws-not-search-again          value 'N'.
 
+      *> Report/export pagination bookkeeping.
+       01  ws-export-filename               pic x(60) value
+               '/app/data/accounts_export.csv'.
+       01  ws-report-filename               pic x(60) value
+               '/app/data/accounts_report.txt'.
+       01  ws-page-size                     pic 99 value 20.
+       01  ws-page-quotient                 pic 99.
+       01  ws-page-remainder                pic 99.
+       01  ws-rpt-line-count                pic 99 value 0.
+       01  ws-rpt-page-count                pic 99 value 0.
+
+      *> write-export-row builds emp.csv's own empno/name field shape
+      *> out of the ACCOUNTS columns that map onto it.
+       01  ws-export-empno                  pic x(5).
+       01  ws-export-name                   pic x(10).
+
        procedure division.
        main-procedure.
            display space
@@ -150,10 +267,15 @@
            display "----------------------------"
            display space
 
+           accept ws-audit-user from environment "USER"
+           if ws-audit-user = spaces
+               move "SYSTEM" to ws-audit-user
+           end-if
+
       *> Connect to database and check response status.
       *    EXEC SQL
       *        CONNECT TO :ws-db-connection-string
-      *    END-EXEC.
+      *    END-EXEC
            MOVE 1024 TO SQL-LEN(1)
            CALL 'OCSQL'    USING WS-DB-CONNECTION-STRING
                                SQL-LEN(1)
@@ -162,26 +284,25 @@
            perform check-sql-state
            set ws-is-connected to true
 
-      *> Set up cursors for querying records
+      *> Set up a cursor for querying/searching records. The last-name
+      *> and enabled/disabled filters are optional - a blank value on
+      *> either side just falls through to "match everything".
       *    EXEC SQL
-      *        DECLARE ACCOUNT-ALL-CUR CURSOR FOR
+      *        DECLARE ACCOUNT-FILTERED-CUR CURSOR FOR
       *        SELECT
       *            ID, FIRST_NAME, LAST_NAME, PHONE,
       *            ADDRESS, IS_ENABLED, CREATE_DT, MOD_DT
       *        FROM ACCOUNTS
+      *        WHERE (:ws-search-string-len = 0
+      *               OR LAST_NAME = :ws-search-string)
+      *          AND (:ws-search-enabled-filter = ' '
+      *               OR IS_ENABLED = :ws-search-enabled-filter)
       *        ORDER BY ID;
       *    END-EXEC
-
            perform check-sql-state
 
-
-
-      *> Main menu operations
-                   if ws-menu-choice =  '1' then
-                       perform display-all-accounts
-
-
-
+           set ws-search-again to true
+           perform menu-loop until ws-not-search-again
 
       *> Disconnect and exit
       *    EXEC SQL
@@ -193,19 +314,121 @@
 
            stop run.
 
+      *> One pass through the menu - display it, run whichever option
+      *> was picked, then ask whether to keep going instead of dropping
+      *> straight back to CONNECT RESET after a single query.
+       menu-loop.
+
+           perform display-menu
+           perform dispatch-menu-choice
 
+           display space
+           display "ANOTHER OPERATION? (Y/N): " with no advancing
+           accept ws-search-again-sw
+           inspect ws-search-again-sw converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           if not ws-search-again
+               move 'N' to ws-search-again-sw
+           end-if
+           exit paragraph.
+
+       display-menu.
+
+           display space
+           display "ACCOUNTS MENU"
+           display "-------------"
+           display "1. LIST / SEARCH ACCOUNTS"
+           display "2. ADD ACCOUNT"
+           display "3. ENABLE ACCOUNT"
+           display "4. DISABLE ACCOUNT"
+           display "5. EXPORT ACCOUNTS TO FLAT FILE"
+           display "6. PRINT ACCOUNTS REPORT"
+           display space
+           display "ENTER CHOICE: " with no advancing
+           accept ws-menu-choice
+           exit paragraph.
+
+      *> Main menu dispatch - add-account, search/list, and
+      *> enable/disable-account are all real operations against
+      *> ACCOUNTS now instead of a single read-only listing.
+       dispatch-menu-choice.
 
-      *> Uses the ACCOUNT-ALL_CUR cursor to query the ACCOUNT table
-      *> for all records. If a record is found, it is moved into the
-      *> ws-account-record table array for display output.
-       display-all-accounts.
+           if ws-menu-choice = 1 then
+               perform list-search-accounts
+           else
+               if ws-menu-choice = 2 then
+                   perform add-account
+               else
+                   if ws-menu-choice = 3 then
+                       perform enable-account
+                   else
+                       if ws-menu-choice = 4 then
+                           perform disable-account
+                       else
+                           if ws-menu-choice = 5 then
+                               perform export-accounts
+                           else
+                               if ws-menu-choice = 6 then
+                                   perform print-accounts-report
+                               else
+                                   display "INVALID CHOICE."
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if
+           exit paragraph.
+
+      *> Uses ACCOUNT-FILTERED-CUR to query ACCOUNTS for the requested
+      *> last name and/or enabled/disabled status, streaming each row
+      *> to the screen as it is fetched and reprinting the column
+      *> header every ws-page-size rows instead of buffering into a
+      *> 100-row table.
+       list-search-accounts.
+
+           display space
+           display "FILTER BY LAST NAME (BLANK = ALL): " with
+               no advancing
+           move spaces to ws-search-string-data
+           accept ws-search-string-data
+           move 0 to ws-search-string-len
+           inspect ws-search-string-data
+               tallying ws-search-string-len
+               for characters before initial space
 
-      *> Open cursor
+           display "FILTER BY STATUS - Y OR N (BLANK = ALL): " with
+               no advancing
+           move space to ws-search-enabled-filter
+           accept ws-search-enabled-filter
+
+      *> Open cursor. Unlike ACCOUNT-ALL-CUR's old parameterless OPEN,
+      *> the four WHERE-clause markers have to be bound into SQLV
+      *> before the cursor is opened - binding them at FETCH time
+      *> would be too late, the predicate has already been evaluated
+      *> by then.
       *    EXEC SQL
-      *        OPEN ACCOUNT-ALL-CUR
+      *        OPEN ACCOUNT-FILTERED-CUR
       *    END-EXEC
+           SET SQL-ADDR(1) TO ADDRESS OF
+             WS-SEARCH-STRING-LEN
+           MOVE '9' TO SQL-TYPE(1)
+           MOVE 2 TO SQL-LEN(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SEARCH-STRING
+           MOVE 'V' TO SQL-TYPE(2)
+           MOVE 48 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-SEARCH-ENABLED-FILTER
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 1 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-SEARCH-ENABLED-FILTER
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 1 TO SQL-LEN(4)
+           MOVE 4 TO SQL-COUNT
            IF SQL-PREP OF SQL-STMT-0 = 'N'
-               MOVE 0 TO SQL-COUNT
                CALL 'OCSQLPRE' USING SQLV
                                    SQL-STMT-0
                                    SQLCA
@@ -213,15 +436,19 @@
            CALL 'OCSQLOCU' USING SQL-STMT-0
                                SQLCA
            END-CALL
-
            perform check-sql-state
+           if sql-error-occurred
+               exit paragraph
+           end-if
 
-      *> Use cursor to query the database for each record until no more
-      *> are found.
+           display space
+           perform display-account-header
            move 0 to ws-num-accounts
+
            perform with test after until SQLCODE = 100
+                   or sql-error-occurred
       *        EXEC SQL
-      *            FETCH ACCOUNT-ALL-CUR
+      *            FETCH ACCOUNT-FILTERED-CUR
       *            INTO
       *                :ws-sql-account-id,
       *                :ws-sql-account-first-name,
@@ -232,109 +459,648 @@
       *                :ws-sql-account-create-dt,
       *                :ws-sql-account-mod-dt;
       *        END-EXEC
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0001
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 3 TO SQL-LEN(1)
+                   MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-FIRST-NAME
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 8 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-LAST-NAME
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 8 TO SQL-LEN(3)
+               SET SQL-ADDR(4) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-PHONE
+               MOVE 'X' TO SQL-TYPE(4)
+               MOVE 10 TO SQL-LEN(4)
+               SET SQL-ADDR(5) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-ADDRESS
+               MOVE 'X' TO SQL-TYPE(5)
+               MOVE 22 TO SQL-LEN(5)
+               SET SQL-ADDR(6) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-IS-ENABLED
+               MOVE 'X' TO SQL-TYPE(6)
+               MOVE 1 TO SQL-LEN(6)
+               SET SQL-ADDR(7) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-CREATE-DT
+               MOVE 'X' TO SQL-TYPE(7)
+               MOVE 20 TO SQL-LEN(7)
+               SET SQL-ADDR(8) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-MOD-DT
+               MOVE 'X' TO SQL-TYPE(8)
+               MOVE 20 TO SQL-LEN(8)
+               MOVE 8 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-0
+                                   SQLCA
+               MOVE SQL-VAR-0001 TO WS-SQL-ACCOUNT-ID
+               perform check-sql-state
+
+               if not SQL-NODATA and not sql-error-occurred then
+                   add 1 to ws-num-accounts
+                   perform display-account-row
+               end-if
+           end-perform
+
+      *    EXEC SQL
+      *        CLOSE ACCOUNT-FILTERED-CUR
+      *    END-EXEC
+           CALL 'OCSQLCCU' USING SQL-STMT-0
+                               SQLCA
+           perform check-sql-state
+
+           display space
+           display ws-num-accounts " ACCOUNT(S) LISTED."
+           exit paragraph.
+
+       display-account-header.
+
+           display " ID   | First    | Last     | Phone      |"
+               " Address                | Enabled "
+           end-display
+           display "------|----------|----------|------------|"
+               "------------------------|---------"
+           end-display
+           exit paragraph.
+
+       display-account-row.
+
+           display
+               ws-sql-account-id
+               " | "
+               ws-sql-account-first-name
+               " | "
+               ws-sql-account-last-name
+               " | "
+               ws-sql-account-phone
+               " | "
+               ws-sql-account-address
+               " | "
+               ws-sql-account-is-enabled
+           end-display
+
+           divide ws-num-accounts by ws-page-size
+               giving ws-page-quotient remainder ws-page-remainder
+           if ws-page-remainder = 0 then
+               perform display-account-header
+           end-if
+           exit paragraph.
+
+      *> Adds a new account to the roster.
+       add-account.
+
+           display space
+           display "ADD ACCOUNT"
+           display "-----------"
+           display "FIRST NAME: " with no advancing
+           move spaces to ws-sql-new-first-name
+           accept ws-sql-new-first-name
+           display "LAST NAME: " with no advancing
+           move spaces to ws-sql-new-last-name
+           accept ws-sql-new-last-name
+           display "PHONE: " with no advancing
+           move spaces to ws-sql-new-phone
+           accept ws-sql-new-phone
+           display "ADDRESS: " with no advancing
+           move spaces to ws-sql-new-address
+           accept ws-sql-new-address
+
+      *    EXEC SQL
+      *        INSERT INTO ACCOUNTS
+      *            (FIRST_NAME, LAST_NAME, PHONE, ADDRESS,
+      *             IS_ENABLED, CREATE_DT, MOD_DT)
+      *        VALUES
+      *            (:ws-sql-new-first-name, :ws-sql-new-last-name,
+      *             :ws-sql-new-phone, :ws-sql-new-address, 'Y',
+      *             CURRENT_TIMESTAMP, CURRENT_TIMESTAMP)
+      *    END-EXEC
            SET SQL-ADDR(1) TO ADDRESS OF
-             SQL-VAR-0001
+             WS-SQL-NEW-FIRST-NAME
+           MOVE 'X' TO SQL-TYPE(1)
+           MOVE 8 TO SQL-LEN(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SQL-NEW-LAST-NAME
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 8 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-SQL-NEW-PHONE
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 10 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-SQL-NEW-ADDRESS
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 22 TO SQL-LEN(4)
+           MOVE 4 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-1 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-1
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-1
+                               SQLCA
+           END-CALL
+           perform check-sql-state
+           if not sql-error-occurred then
+               display "ACCOUNT ADDED."
+           end-if
+           exit paragraph.
+
+      *> enable-account / disable-account share the same lookup-then-
+      *> update logic, distinguished only by the status they request.
+       enable-account.
+
+           move 'Y' to ws-requested-enabled-flag
+           perform change-account-status
+           exit paragraph.
+
+       disable-account.
+
+           move 'N' to ws-requested-enabled-flag
+           perform change-account-status
+           exit paragraph.
+
+       change-account-status.
+
+           display space
+           display "ACCOUNT ID: " with no advancing
+           accept ws-sql-target-account-id
+
+      *    EXEC SQL
+      *        SELECT IS_ENABLED INTO :ws-sql-old-enabled
+      *        FROM ACCOUNTS
+      *        WHERE ID = :ws-sql-target-account-id
+      *    END-EXEC
+           MOVE WS-SQL-TARGET-ACCOUNT-ID TO SQL-VAR-0002
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0002
            MOVE '3' TO SQL-TYPE(1)
            MOVE 3 TO SQL-LEN(1)
                MOVE X'00' TO SQL-PREC(1)
            SET SQL-ADDR(2) TO ADDRESS OF
-             WS-SQL-ACCOUNT-FIRST-NAME
+             WS-SQL-OLD-ENABLED
            MOVE 'X' TO SQL-TYPE(2)
-           MOVE 8 TO SQL-LEN(2)
+           MOVE 1 TO SQL-LEN(2)
+           MOVE 2 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-2 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-2
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-2
+                               SQLCA
+           END-CALL
+           perform check-sql-state
+           if sql-error-occurred
+               exit paragraph
+           end-if
+           if SQL-NODATA then
+               display "NO ACCOUNT FOUND FOR THAT ID."
+               exit paragraph
+           end-if
+
+           move ws-requested-enabled-flag to ws-sql-new-enabled
+
+      *    EXEC SQL
+      *        UPDATE ACCOUNTS
+      *        SET IS_ENABLED = :ws-sql-new-enabled,
+      *            MOD_DT = CURRENT_TIMESTAMP
+      *        WHERE ID = :ws-sql-target-account-id
+      *    END-EXEC
+           SET SQL-ADDR(1) TO ADDRESS OF
+             WS-SQL-NEW-ENABLED
+           MOVE 'X' TO SQL-TYPE(1)
+           MOVE 1 TO SQL-LEN(1)
+           MOVE WS-SQL-TARGET-ACCOUNT-ID TO SQL-VAR-0002
+           SET SQL-ADDR(2) TO ADDRESS OF
+             SQL-VAR-0002
+           MOVE '3' TO SQL-TYPE(2)
+           MOVE 3 TO SQL-LEN(2)
+               MOVE X'00' TO SQL-PREC(2)
+           MOVE 2 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-3 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-3
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-3
+                               SQLCA
+           END-CALL
+           perform check-sql-state
+           if sql-error-occurred
+               exit paragraph
+           end-if
+
+      *> Only log a history row when the status actually changed.
+           if ws-sql-old-enabled not = ws-sql-new-enabled then
+               perform write-audit-row
+           end-if
+
+           display "ACCOUNT " ws-sql-target-account-id
+               " STATUS UPDATED TO " ws-sql-new-enabled "."
+           exit paragraph.
+
+       write-audit-row.
+
+      *    EXEC SQL
+      *        INSERT INTO ACCOUNTS_AUDIT
+      *            (ACCOUNT_ID, OLD_VALUE, NEW_VALUE, CHANGED_BY,
+      *             CHANGED_AT)
+      *        VALUES
+      *            (:ws-sql-target-account-id, :ws-sql-old-enabled,
+      *             :ws-sql-new-enabled, :ws-audit-user,
+      *             CURRENT_TIMESTAMP)
+      *    END-EXEC
+           MOVE WS-SQL-TARGET-ACCOUNT-ID TO SQL-VAR-0002
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0002
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 3 TO SQL-LEN(1)
+               MOVE X'00' TO SQL-PREC(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SQL-OLD-ENABLED
+           MOVE 'X' TO SQL-TYPE(2)
+           MOVE 1 TO SQL-LEN(2)
            SET SQL-ADDR(3) TO ADDRESS OF
-             WS-SQL-ACCOUNT-LAST-NAME
+             WS-SQL-NEW-ENABLED
            MOVE 'X' TO SQL-TYPE(3)
-           MOVE 8 TO SQL-LEN(3)
+           MOVE 1 TO SQL-LEN(3)
            SET SQL-ADDR(4) TO ADDRESS OF
-             WS-SQL-ACCOUNT-PHONE
+             WS-AUDIT-USER
            MOVE 'X' TO SQL-TYPE(4)
-           MOVE 10 TO SQL-LEN(4)
-           SET SQL-ADDR(5) TO ADDRESS OF
-             WS-SQL-ACCOUNT-ADDRESS
-           MOVE 'X' TO SQL-TYPE(5)
-           MOVE 22 TO SQL-LEN(5)
-           SET SQL-ADDR(6) TO ADDRESS OF
-             WS-SQL-ACCOUNT-IS-ENABLED
-           MOVE 'X' TO SQL-TYPE(6)
-           MOVE 1 TO SQL-LEN(6)
-           SET SQL-ADDR(7) TO ADDRESS OF
-             WS-SQL-ACCOUNT-CREATE-DT
-           MOVE 'X' TO SQL-TYPE(7)
-           MOVE 20 TO SQL-LEN(7)
-           SET SQL-ADDR(8) TO ADDRESS OF
-             WS-SQL-ACCOUNT-MOD-DT
-           MOVE 'X' TO SQL-TYPE(8)
-           MOVE 20 TO SQL-LEN(8)
-           MOVE 8 TO SQL-COUNT
-           CALL 'OCSQLFTC' USING SQLV
-                               SQL-STMT-0
+           MOVE 8 TO SQL-LEN(4)
+           MOVE 4 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-4 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-4
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLEXE' USING SQLV
+                               SQL-STMT-4
                                SQLCA
-           MOVE SQL-VAR-0001 TO WS-SQL-ACCOUNT-ID
+           END-CALL
+           perform check-sql-state
+           exit paragraph.
+
+      *> Walks the same roster ACCOUNT-FILTERED-CUR reads for the
+      *> screen and writes it out in emp.csv's own empno/name/deptno/
+      *> salary/hiredate/mgrid layout, so a downstream job that
+      *> already knows how to read emp.csv (DYNSQL3, DisplayIntegers)
+      *> can pick up the account roster too. ACCOUNTS has no column
+      *> for department, salary, hire date, or manager ID, so
+      *> write-export-row fills those four with fixed placeholder
+      *> values rather than leaving the row short a field.
+       export-accounts.
+
+           display "ACCTEXPDD" upon environment-name
+           display ws-export-filename upon environment-value
+           open output accounts-export-file
+
+           move spaces to ws-search-string-data
+           move 0 to ws-search-string-len
+           move space to ws-search-enabled-filter
+
+      *    EXEC SQL
+      *        OPEN ACCOUNT-FILTERED-CUR
+      *    END-EXEC
+           SET SQL-ADDR(1) TO ADDRESS OF
+             WS-SEARCH-STRING-LEN
+           MOVE '9' TO SQL-TYPE(1)
+           MOVE 2 TO SQL-LEN(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SEARCH-STRING
+           MOVE 'V' TO SQL-TYPE(2)
+           MOVE 48 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-SEARCH-ENABLED-FILTER
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 1 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-SEARCH-ENABLED-FILTER
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 1 TO SQL-LEN(4)
+           MOVE 4 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-0 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-0
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-0
+                               SQLCA
+           END-CALL
+           perform check-sql-state
+           if sql-error-occurred
+               close accounts-export-file
+               exit paragraph
+           end-if
+
+           move 0 to ws-num-accounts
+           perform with test after until SQLCODE = 100
+                   or sql-error-occurred
+      *        EXEC SQL
+      *            FETCH ACCOUNT-FILTERED-CUR
+      *            INTO
+      *                :ws-sql-account-id,
+      *                :ws-sql-account-first-name,
+      *                :ws-sql-account-last-name,
+      *                :ws-sql-account-phone,
+      *                :ws-sql-account-address,
+      *                :ws-sql-account-is-enabled,
+      *                :ws-sql-account-create-dt,
+      *                :ws-sql-account-mod-dt;
+      *        END-EXEC
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0001
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 3 TO SQL-LEN(1)
+                   MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-FIRST-NAME
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 8 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-LAST-NAME
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 8 TO SQL-LEN(3)
+               SET SQL-ADDR(4) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-PHONE
+               MOVE 'X' TO SQL-TYPE(4)
+               MOVE 10 TO SQL-LEN(4)
+               SET SQL-ADDR(5) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-ADDRESS
+               MOVE 'X' TO SQL-TYPE(5)
+               MOVE 22 TO SQL-LEN(5)
+               SET SQL-ADDR(6) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-IS-ENABLED
+               MOVE 'X' TO SQL-TYPE(6)
+               MOVE 1 TO SQL-LEN(6)
+               SET SQL-ADDR(7) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-CREATE-DT
+               MOVE 'X' TO SQL-TYPE(7)
+               MOVE 20 TO SQL-LEN(7)
+               SET SQL-ADDR(8) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-MOD-DT
+               MOVE 'X' TO SQL-TYPE(8)
+               MOVE 20 TO SQL-LEN(8)
+               MOVE 8 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-0
+                                   SQLCA
+               MOVE SQL-VAR-0001 TO WS-SQL-ACCOUNT-ID
                perform check-sql-state
 
-      *> If found, add to the output record table.
-               if not SQL-NODATA then
+               if not SQL-NODATA and not sql-error-occurred then
                    add 1 to ws-num-accounts
-
-                   move ws-sql-account-record
-                   to ws-account-record(ws-num-accounts)
+                   perform write-export-row
+               end-if
            end-perform
 
-      *> Close cursor so that it can be reused next time paragraph is
-      *> called.
       *    EXEC SQL
-      *        CLOSE ACCOUNT-ALL-CUR
+      *        CLOSE ACCOUNT-FILTERED-CUR
       *    END-EXEC
            CALL 'OCSQLCCU' USING SQL-STMT-0
                                SQLCA
            perform check-sql-state
 
-      *> Display output in a nice table like view.
-           perform display-account-results
+           close accounts-export-file
+           display space
+           display ws-num-accounts " ACCOUNT(S) EXPORTED TO "
+               ws-export-filename
+           exit paragraph.
+
+      *> Maps ACCOUNTS columns onto emp.csv's empno/name fields and
+      *> fills the four fields ACCOUNTS has no analogue for
+      *> (deptno/salary/hiredate/mgrid) with fixed placeholders, so
+      *> the row is still six comma-delimited fields wide and passes
+      *> DYNSQL3/DisplayIntegers' field-count validation.
+       write-export-row.
+
+           move ws-sql-account-id to ws-export-empno
+
+           move spaces to ws-export-name
+           string
+               ws-sql-account-first-name(1:1) delimited by size
+               " "                            delimited by size
+               ws-sql-account-last-name       delimited by size
+               into ws-export-name
+           end-string
 
+           move spaces to accounts-export-record
+           string
+               ws-export-empno          delimited by size
+               ","                      delimited by size
+               ws-export-name           delimited by size
+               ","                      delimited by size
+               "00"                     delimited by size
+               ","                      delimited by size
+               "0000000.00"             delimited by size
+               ","                      delimited by size
+               "00000000"               delimited by size
+               ","                      delimited by size
+               "00000"                  delimited by size
+               into accounts-export-record
+           write accounts-export-record
            exit paragraph.
 
+      *> The same account listing, spooled to a durable, paginated,
+      *> headered print file instead of the screen.
+       print-accounts-report.
 
-      *> Displays the current values of the ws-account-record table
-      *> in a nice table like format.
-       display-account-results.
+           display "ACCTRPTDD" upon environment-name
+           display ws-report-filename upon environment-value
+           open output accounts-report-file
 
-           display space
-           display "ACCOUNTS:"
-           display space
-           display " ID   | First    | Last     | Phone      |"
-               " Address                | Enabled "
-           end-display
-           display "------|----------|----------|------------|"
-               "------------------------|---------"
-           end-display
+           move spaces to ws-search-string-data
+           move 0 to ws-search-string-len
+           move space to ws-search-enabled-filter
+
+           move 0 to ws-rpt-line-count
+           move 0 to ws-rpt-page-count
+           perform write-report-header
 
-           perform varying ws-account-idx from 1 by 1
-           until ws-account-idx > ws-num-accounts
-
-               display
-                   ws-account-id(ws-account-idx)
-                   " | "
-                   ws-account-first-name(ws-account-idx)
-                   " | "
-                   ws-account-last-name(ws-account-idx)
-                   " | "
-                   ws-account-phone(ws-account-idx)
-                   " | "
-                   ws-account-address(ws-account-idx)
-                   " | "
-                   ws-account-is-enabled(ws-account-idx)
-               end-display
+      *    EXEC SQL
+      *        OPEN ACCOUNT-FILTERED-CUR
+      *    END-EXEC
+           SET SQL-ADDR(1) TO ADDRESS OF
+             WS-SEARCH-STRING-LEN
+           MOVE '9' TO SQL-TYPE(1)
+           MOVE 2 TO SQL-LEN(1)
+           SET SQL-ADDR(2) TO ADDRESS OF
+             WS-SEARCH-STRING
+           MOVE 'V' TO SQL-TYPE(2)
+           MOVE 48 TO SQL-LEN(2)
+           SET SQL-ADDR(3) TO ADDRESS OF
+             WS-SEARCH-ENABLED-FILTER
+           MOVE 'X' TO SQL-TYPE(3)
+           MOVE 1 TO SQL-LEN(3)
+           SET SQL-ADDR(4) TO ADDRESS OF
+             WS-SEARCH-ENABLED-FILTER
+           MOVE 'X' TO SQL-TYPE(4)
+           MOVE 1 TO SQL-LEN(4)
+           MOVE 4 TO SQL-COUNT
+           IF SQL-PREP OF SQL-STMT-0 = 'N'
+               CALL 'OCSQLPRE' USING SQLV
+                                   SQL-STMT-0
+                                   SQLCA
+           END-IF
+           CALL 'OCSQLOCU' USING SQL-STMT-0
+                               SQLCA
+           END-CALL
+           perform check-sql-state
+           if sql-error-occurred
+               close accounts-report-file
+               exit paragraph
+           end-if
 
+           move 0 to ws-num-accounts
+           perform with test after until SQLCODE = 100
+                   or sql-error-occurred
+      *        EXEC SQL
+      *            FETCH ACCOUNT-FILTERED-CUR
+      *            INTO
+      *                :ws-sql-account-id,
+      *                :ws-sql-account-first-name,
+      *                :ws-sql-account-last-name,
+      *                :ws-sql-account-phone,
+      *                :ws-sql-account-address,
+      *                :ws-sql-account-is-enabled,
+      *                :ws-sql-account-create-dt,
+      *                :ws-sql-account-mod-dt;
+      *        END-EXEC
+               SET SQL-ADDR(1) TO ADDRESS OF
+                 SQL-VAR-0001
+               MOVE '3' TO SQL-TYPE(1)
+               MOVE 3 TO SQL-LEN(1)
+                   MOVE X'00' TO SQL-PREC(1)
+               SET SQL-ADDR(2) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-FIRST-NAME
+               MOVE 'X' TO SQL-TYPE(2)
+               MOVE 8 TO SQL-LEN(2)
+               SET SQL-ADDR(3) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-LAST-NAME
+               MOVE 'X' TO SQL-TYPE(3)
+               MOVE 8 TO SQL-LEN(3)
+               SET SQL-ADDR(4) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-PHONE
+               MOVE 'X' TO SQL-TYPE(4)
+               MOVE 10 TO SQL-LEN(4)
+               SET SQL-ADDR(5) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-ADDRESS
+               MOVE 'X' TO SQL-TYPE(5)
+               MOVE 22 TO SQL-LEN(5)
+               SET SQL-ADDR(6) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-IS-ENABLED
+               MOVE 'X' TO SQL-TYPE(6)
+               MOVE 1 TO SQL-LEN(6)
+               SET SQL-ADDR(7) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-CREATE-DT
+               MOVE 'X' TO SQL-TYPE(7)
+               MOVE 20 TO SQL-LEN(7)
+               SET SQL-ADDR(8) TO ADDRESS OF
+                 WS-SQL-ACCOUNT-MOD-DT
+               MOVE 'X' TO SQL-TYPE(8)
+               MOVE 20 TO SQL-LEN(8)
+               MOVE 8 TO SQL-COUNT
+               CALL 'OCSQLFTC' USING SQLV
+                                   SQL-STMT-0
+                                   SQLCA
+               MOVE SQL-VAR-0001 TO WS-SQL-ACCOUNT-ID
+               perform check-sql-state
+
+               if not SQL-NODATA and not sql-error-occurred then
+                   add 1 to ws-num-accounts
+                   perform write-report-detail-line
+               end-if
            end-perform
+
+      *    EXEC SQL
+      *        CLOSE ACCOUNT-FILTERED-CUR
+      *    END-EXEC
+           CALL 'OCSQLCCU' USING SQL-STMT-0
+                               SQLCA
+           perform check-sql-state
+
+           perform write-report-footer
+           close accounts-report-file
+           display space
+           display ws-num-accounts " ACCOUNT(S) WRITTEN TO "
+               ws-report-filename
            exit paragraph.
 
+       write-report-header.
+
+           add 1 to ws-rpt-page-count
+           move spaces to accounts-report-record
+           string
+               "ACCOUNTS REPORT   PAGE " delimited by size
+               ws-rpt-page-count         delimited by size
+               into accounts-report-record
+           write accounts-report-record
+           move spaces to accounts-report-record
+           write accounts-report-record
+           move " ID   | First    | Last     | Phone      |"
+               & " Address                | Enabled "
+               to accounts-report-record
+           write accounts-report-record
+           move "------|----------|----------|------------|"
+               & "------------------------|---------"
+               to accounts-report-record
+           write accounts-report-record
+           move 4 to ws-rpt-line-count
+           exit paragraph.
 
+       write-report-detail-line.
+
+           if ws-rpt-line-count >= ws-page-size then
+               move spaces to accounts-report-record
+               write accounts-report-record
+               perform write-report-header
+           end-if
+
+           move spaces to accounts-report-record
+           string
+               ws-sql-account-id         delimited by size
+               " | "                     delimited by size
+               ws-sql-account-first-name delimited by size
+               " | "                     delimited by size
+               ws-sql-account-last-name  delimited by size
+               " | "                     delimited by size
+               ws-sql-account-phone      delimited by size
+               " | "                     delimited by size
+               ws-sql-account-address    delimited by size
+               " | "                     delimited by size
+               ws-sql-account-is-enabled delimited by size
+               into accounts-report-record
+           write accounts-report-record
+           add 1 to ws-rpt-line-count
+           exit paragraph.
+
+       write-report-footer.
+
+           move spaces to accounts-report-record
+           write accounts-report-record
+           move spaces to accounts-report-record
+           string
+               "TOTAL ACCOUNTS: " delimited by size
+               ws-num-accounts    delimited by size
+               into accounts-report-record
+           write accounts-report-record
+           exit paragraph.
 
       *> Checks SQLSTATE for any errors. If return value was success or
-      *> "No data", the paragraph returns. Otherwise, the error message
-      *> and SQLCODE are displayed to the user. The SQL connection is
-      *> closed and the application terminates.
+      *> "No data", the paragraph returns. Otherwise the specific SQLCA
+      *> condition names are checked for a plain-English message;
+      *> anything else falls back to the raw SQLCODE/SQLSTATE dump. A
+      *> failure before the initial CONNECT succeeds leaves no session
+      *> to fall back to, so that case alone still stops the run; any
+      *> later, recoverable error just reports itself and hands
+      *> control back to the menu instead of taking down the whole
+      *> interactive session.
       *>
       *> Note: the SQL related variables can be seen by inspecting the
       *>       generated COBOL source code by the esqlOC precompiler.
@@ -344,33 +1110,51 @@
 
       *> If success or no data, state is still valid, return.
            if SQL-SUCCESS or SQL-NODATA then
+               move 'N' to ws-sql-error-sw
                exit paragraph
            end-if
 
       *> Some sort of error has occurred, display error information to
       *> the user.
            display space
-           display "SQL Error:"
-           display "SQLCODE: " SQLCODE
-           display "SQLSTATE: " SQLSTATE
-
-           if SQLERRML > 0 then
-               display "ERROR MESSAGE: " SQLERRMC(1:SQLERRML)
+           if SQL-DUPLICATE then
+               display "SQL ERROR: DUPLICATE KEY - RECORD ALREADY"
+                   " EXISTS."
+           else
+               if SQL-MULTIPLE-ROWS then
+                   display "SQL ERROR: QUERY RETURNED MORE THAN ONE"
+                       " ROW."
+               else
+                   if SQL-NULL-NO-IND then
+                       display "SQL ERROR: COLUMN VALUE WAS NULL WITH"
+                           " NO INDICATOR SUPPLIED."
+                   else
+                       if SQL-INVALID-CURSOR-STATE then
+                           display "SQL ERROR: CURSOR IS NOT IN A"
+                               " VALID STATE FOR THIS OPERATION."
+                       else
+                           display "SQL Error:"
+                           display "SQLCODE: " SQLCODE
+                           display "SQLSTATE: " SQLSTATE
+                           if SQLERRML > 0 then
+                               display "ERROR MESSAGE: "
+                                   SQLERRMC(1:SQLERRML)
+                           end-if
+                       end-if
+                   end-if
+               end-if
            end-if
            display space
 
-      *> If error happened after initial connection was established,
-      *> disconnect from the database
-           if ws-is-connected
-      *        EXEC SQL
-      *            CONNECT RESET
-      *        END-EXEC
-           CALL 'OCSQLDIS' USING SQLCA END-CALL
+      *> If nothing has connected successfully yet there is no session
+      *> to fall back to, so this is the one case that still has to
+      *> end the run.
+           if ws-is-disconnected then
+               stop run
            end-if
 
-      *> Terminate the application.
-           stop run
-           exit paragraph. *> not reachable, used as paragraph end scope
+           move 'Y' to ws-sql-error-sw
+           exit paragraph.
 
        end program sql-example.
       **********************************************************************
@@ -378,8 +1162,19 @@
 
       *******               EMBEDDED SQL VARIABLES USAGE             *******
       *  .WS-DB-CONNECTION-STRING NOT IN USE
-      *  ACCOUNT-ALL-CUR          IN USE CURSOR
+      *  ACCOUNT-FILTERED-CUR     IN USE CURSOR
       *  WS-DB-CONNECTION-STRING     IN USE CHAR(1024)
+      *  WS-SEARCH-STRING         IN USE VARCHAR(48)
+      *  WS-SEARCH-STRING-LEN     IN USE THROUGH NATIVE BINARY(4,0)
+      *  WS-SEARCH-ENABLED-FILTER     IN USE CHAR(1)
+      *  WS-SQL-NEW-FIRST-NAME     IN USE CHAR(8)
+      *  WS-SQL-NEW-LAST-NAME     IN USE CHAR(8)
+      *  WS-SQL-NEW-PHONE         IN USE CHAR(10)
+      *  WS-SQL-NEW-ADDRESS       IN USE CHAR(22)
+      *  WS-SQL-TARGET-ACCOUNT-ID     IN USE THROUGH TEMP VAR SQL-VAR-0002 DECIMAL(5,0)
+      *  WS-SQL-OLD-ENABLED       IN USE CHAR(1)
+      *  WS-SQL-NEW-ENABLED       IN USE CHAR(1)
+      *  WS-AUDIT-USER            IN USE CHAR(8)
       *  WS-SQL-ACCOUNT-ADDRESS     IN USE CHAR(22)
       *  WS-SQL-ACCOUNT-CREATE-DT     IN USE CHAR(20)
       *  WS-SQL-ACCOUNT-FIRST-NAME     IN USE CHAR(8)
