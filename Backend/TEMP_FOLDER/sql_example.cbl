@@ -4,12 +4,15 @@
       *> Purpose: Example program showing connecting and using a Postgres
       *>          SQL database in an application.
       *>
-      *> Note: WORKING-STORAGE SECTION header as well as SQL related 
+      *> Note: WORKING-STORAGE SECTION header as well as SQL related
       *>       statements must be in uppercase for the esqlOC precompiler
       *>       to pick them up and process them.
       *>
       *> Prerequisites: Postgres SQL database with create_db script ran
-      *>                on.
+      *>                on. The ACCOUNTS_AUDIT table referenced by
+      *>                write-audit-row is assumed to already exist
+      *>                alongside ACCOUNTS, on the same terms the
+      *>                create_db script sets up ACCOUNTS itself.
       *>                esqlOC Precompiler
       *>                unixODBC odbc-postgresql driver installed
       *>
@@ -19,13 +22,32 @@
       *>****************************************************************
        identification division.
        program-id. sql-example.
+
+       environment division.
+       input-output section.
+       file-control.
+      *> Batch outputs whose path can change from run to run, pointed
+      *> at the real file by DD-name environment variable at open time
+      *> the same way DYNSQL3 resolves emp.csv.
+           select accounts-export-file assign to "ACCTEXPDD"
+              organization is line sequential.
+
+           select accounts-report-file assign to "ACCTRPTDD"
+              organization is line sequential.
+
        data division.
        file section.
 
+       FD  accounts-export-file.
+       01  accounts-export-record     pic x(120).
+
+       FD  accounts-report-file.
+       01  accounts-report-record     pic x(132).
+
        WORKING-STORAGE SECTION.
 
-      *> Variables inside the DECLARE SECTION can be used in 
-      *> SQL queries either as input or output. Variables outside of 
+      *> Variables inside the DECLARE SECTION can be used in
+      *> SQL queries either as input or output. Variables outside of
       *> this section are local to the program only.
        EXEC SQL
            BEGIN DECLARE SECTION
@@ -51,118 +73,236 @@
            05  ws-sql-account-create-dt           pic x(20).
            05  ws-sql-account-mod-dt              pic x(20).
 
-      *> Variables in the WHERE clause require that the string length 
-      *> is supplied otherwise with a regular 'PIC X(n)' it will 
-      *> include the blank space in any '=' or 'LIKE' operation and 
+      *> Variables in the WHERE clause require that the string length
+      *> is supplied otherwise with a regular 'PIC X(n)' it will
+      *> include the blank space in any '=' or 'LIKE' operation and
       *> most likely not match any records. Using the below variable
       *> declaration ensures that the correct length is passed for the
-      *> text supplied. 
+      *> text supplied.
       *>
       *> More info can be found at this link under the 'Variable-length
       *> Character Strings' section. Note: level 49 variables are not
-      *> supported so a regular '05' seems to work instead.
-      *> https://www.microfocus.com/documentation/net-express/nx30books/dbdtyp.htm
-       
+      *> supported so a regular '05' seems to work instead: the group
+      *> below is bound as a single VARCHAR host variable (length
+      *> then data, contiguous, the same shape a level-49 VARCHAR
+      *> would be), so LAST_NAME = :ws-search-string compares against
+      *> only the significant characters instead of the whole
+      *> blank-padded PIC X(48).
+       01  ws-search-string.
+           05  ws-search-string-len         pic s9(4) comp.
+           05  ws-search-string-data        pic x(48).
+
+      *> Enabled/disabled filter for the accounts listing - 'Y', 'N',
+      *> or blank for no filter.
+       01  ws-search-enabled-filter         pic x.
+
+      *> Fields used by add-account to build a new ACCOUNTS row.
+       01  ws-sql-new-first-name            pic x(8).
+       01  ws-sql-new-last-name             pic x(8).
+       01  ws-sql-new-phone                 pic x(10).
+       01  ws-sql-new-address               pic x(22).
+
+      *> Fields used by enable-account/disable-account and the audit
+      *> trail they write.
+       01  ws-sql-target-account-id         pic 9(5).
+       01  ws-sql-old-enabled                pic x.
+       01  ws-sql-new-enabled                pic x.
+       01  ws-audit-user                    pic x(8).
 
        EXEC SQL
            END DECLARE SECTION
        END-EXEC.
 
-      *> Local variables to the program only. These are not seen by 
+      *> Local variables to the program only. These are not seen by
       *> the precompiler operation.
-       01  ws-num-accounts                  pic 999 comp.
-
-       01  ws-account-record                occurs 0 to 100 times
-                                            depending on ws-num-accounts                                            
-                                            indexed by ws-account-idx.
-           05  ws-account-id                pic 9(5).
-           05  ws-account-first-name        pic x(8).
-           05  ws-account-last-name         pic x(8).
-           05  ws-account-phone             pic x(10).
-           05  ws-account-address           pic x(22).
-           05  ws-account-is-enabled        pic x.
-               88  ws-account-enabled       value 'Y'.
-               88  ws-account-disabled      value 'N'.
-           05  ws-account-create-dt         pic x(20).
-           05  ws-account-mod-dt            pic x(20).
-
-       01  ws-menu-choice                   pic 9(1) value 1.   
-
-       01  ws-search-string                 pic x(48).     
+       01  ws-num-accounts                  pic 999.
+
+       01  ws-menu-choice                   pic 9(1) value 1.
+
+       01  ws-requested-enabled-flag        pic x.
 
        01  ws-is-connected-sw               pic a value 'N'.
            88  ws-is-connected              value 'Y'.
            88  ws-is-disconnected           value 'N'.
 
-       01  ws-search-again-sw               pic a value 'N'.
+       01  ws-sql-error-sw                  pic a value 'N'.
+           88  sql-error-occurred           value 'Y'.
+           88  sql-no-error                 value 'N'.
+
+       01  ws-search-again-sw               pic a value 'Y'.
            88  ws-search-again              value 'Y'.
            88  ws-not-search-again          value 'N'.
 
+      *> Report/export pagination bookkeeping.
+       01  ws-export-filename               pic x(60) value
+               '/app/data/accounts_export.csv'.
+       01  ws-report-filename               pic x(60) value
+               '/app/data/accounts_report.txt'.
+       01  ws-page-size                     pic 99 value 20.
+       01  ws-page-quotient                 pic 99.
+       01  ws-page-remainder                pic 99.
+       01  ws-rpt-line-count                pic 99 value 0.
+       01  ws-rpt-page-count                pic 99 value 0.
+
+      *> write-export-row builds emp.csv's own empno/name field shape
+      *> out of the ACCOUNTS columns that map onto it.
+       01  ws-export-empno                  pic x(5).
+       01  ws-export-name                   pic x(10).
+
        procedure division.
        main-procedure.
-           display space 
+           display space
            display "COBOL SQL DB Example Program"
            display "----------------------------"
            display space
 
+           accept ws-audit-user from environment "USER"
+           if ws-audit-user = spaces
+               move "SYSTEM" to ws-audit-user
+           end-if
+
       *> Connect to database and check response status.
            EXEC SQL
                CONNECT TO :ws-db-connection-string
-           END-EXEC.
+           END-EXEC
            perform check-sql-state
-           set ws-is-connected to true 
-
-      *> Set up cursors for querying records
-           EXEC SQL 
-               DECLARE ACCOUNT-ALL-CUR CURSOR FOR 
-               SELECT 
-                   ID, FIRST_NAME, LAST_NAME, PHONE, 
-                   ADDRESS, IS_ENABLED, CREATE_DT, MOD_DT 
-               FROM ACCOUNTS 
-               ORDER BY ID;
-           END-EXEC 
-
-           perform check-sql-state           
-
-           
+           set ws-is-connected to true
 
-      *> Main menu operations
-                   if ws-menu-choice =  '1' then
-                       perform display-all-accounts
+      *> Set up a cursor for querying/searching records. The last-name
+      *> and enabled/disabled filters are optional - a blank value on
+      *> either side just falls through to "match everything".
+           EXEC SQL
+               DECLARE ACCOUNT-FILTERED-CUR CURSOR FOR
+               SELECT
+                   ID, FIRST_NAME, LAST_NAME, PHONE,
+                   ADDRESS, IS_ENABLED, CREATE_DT, MOD_DT
+               FROM ACCOUNTS
+               WHERE (:ws-search-string-len = 0
+                      OR LAST_NAME = :ws-search-string)
+                 AND (:ws-search-enabled-filter = ' '
+                      OR IS_ENABLED = :ws-search-enabled-filter)
+               ORDER BY ID;
+           END-EXEC
+           perform check-sql-state
 
-               
-           
+           set ws-search-again to true
+           perform menu-loop until ws-not-search-again
 
       *> Disconnect and exit
            EXEC SQL
                CONNECT RESET
            END-EXEC
            display "Disconnected."
-           display space 
+           display space
 
            stop run.
- 
 
+      *> One pass through the menu - display it, run whichever option
+      *> was picked, then ask whether to keep going instead of dropping
+      *> straight back to CONNECT RESET after a single query.
+       menu-loop.
 
-      *> Uses the ACCOUNT-ALL_CUR cursor to query the ACCOUNT table 
-      *> for all records. If a record is found, it is moved into the 
-      *> ws-account-record table array for display output.
-       display-all-accounts.
+           perform display-menu
+           perform dispatch-menu-choice
 
-      *> Open cursor
-           EXEC SQL 
-               OPEN ACCOUNT-ALL-CUR 
-           END-EXEC 
+           display space
+           display "ANOTHER OPERATION? (Y/N): " with no advancing
+           accept ws-search-again-sw
+           inspect ws-search-again-sw converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           if not ws-search-again
+               move 'N' to ws-search-again-sw
+           end-if
+           exit paragraph.
+
+       display-menu.
+
+           display space
+           display "ACCOUNTS MENU"
+           display "-------------"
+           display "1. LIST / SEARCH ACCOUNTS"
+           display "2. ADD ACCOUNT"
+           display "3. ENABLE ACCOUNT"
+           display "4. DISABLE ACCOUNT"
+           display "5. EXPORT ACCOUNTS TO FLAT FILE"
+           display "6. PRINT ACCOUNTS REPORT"
+           display space
+           display "ENTER CHOICE: " with no advancing
+           accept ws-menu-choice
+           exit paragraph.
+
+      *> Main menu dispatch - add-account, search/list, and
+      *> enable/disable-account are all real operations against
+      *> ACCOUNTS now instead of a single read-only listing.
+       dispatch-menu-choice.
+
+           if ws-menu-choice = 1 then
+               perform list-search-accounts
+           else
+               if ws-menu-choice = 2 then
+                   perform add-account
+               else
+                   if ws-menu-choice = 3 then
+                       perform enable-account
+                   else
+                       if ws-menu-choice = 4 then
+                           perform disable-account
+                       else
+                           if ws-menu-choice = 5 then
+                               perform export-accounts
+                           else
+                               if ws-menu-choice = 6 then
+                                   perform print-accounts-report
+                               else
+                                   display "INVALID CHOICE."
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if
+           exit paragraph.
+
+      *> Uses ACCOUNT-FILTERED-CUR to query ACCOUNTS for the requested
+      *> last name and/or enabled/disabled status, streaming each row
+      *> to the screen as it is fetched and reprinting the column
+      *> header every ws-page-size rows instead of buffering into a
+      *> 100-row table.
+       list-search-accounts.
 
+           display space
+           display "FILTER BY LAST NAME (BLANK = ALL): " with
+               no advancing
+           move spaces to ws-search-string-data
+           accept ws-search-string-data
+           move 0 to ws-search-string-len
+           inspect ws-search-string-data
+               tallying ws-search-string-len
+               for characters before initial space
+
+           display "FILTER BY STATUS - Y OR N (BLANK = ALL): " with
+               no advancing
+           move space to ws-search-enabled-filter
+           accept ws-search-enabled-filter
+
+           EXEC SQL
+               OPEN ACCOUNT-FILTERED-CUR
+           END-EXEC
            perform check-sql-state
+           if sql-error-occurred
+               exit paragraph
+           end-if
 
-      *> Use cursor to query the database for each record until no more 
-      *> are found.
+           display space
+           perform display-account-header
            move 0 to ws-num-accounts
+
            perform with test after until SQLCODE = 100
-               EXEC SQL 
-                   FETCH ACCOUNT-ALL-CUR 
-                   INTO 
+                   or sql-error-occurred
+               EXEC SQL
+                   FETCH ACCOUNT-FILTERED-CUR
+                   INTO
                        :ws-sql-account-id,
                        :ws-sql-account-first-name,
                        :ws-sql-account-last-name,
@@ -171,104 +311,438 @@
                        :ws-sql-account-is-enabled,
                        :ws-sql-account-create-dt,
                        :ws-sql-account-mod-dt;
-               END-EXEC 
+               END-EXEC
                perform check-sql-state
 
-      *> If found, add to the output record table.
-               if not SQL-NODATA then 
+               if not SQL-NODATA and not sql-error-occurred then
                    add 1 to ws-num-accounts
-                   
-                   move ws-sql-account-record 
-                   to ws-account-record(ws-num-accounts)
-           end-perform 
-
-      *> Close cursor so that it can be reused next time paragraph is 
-      *> called.
-           EXEC SQL 
-               CLOSE ACCOUNT-ALL-CUR 
-           END-EXEC 
-           perform check-sql-state
+                   perform display-account-row
+               end-if
+           end-perform
 
-      *> Display output in a nice table like view.
-           perform display-account-results
+           EXEC SQL
+               CLOSE ACCOUNT-FILTERED-CUR
+           END-EXEC
+           perform check-sql-state
 
-           exit paragraph. 
+           display space
+           display ws-num-accounts " ACCOUNT(S) LISTED."
+           exit paragraph.
 
-      
-      *> Displays the current values of the ws-account-record table 
-      *> in a nice table like format. 
-       display-account-results. 
+       display-account-header.
 
-           display space 
-           display "ACCOUNTS:"
-           display space                  
            display " ID   | First    | Last     | Phone      |"
                " Address                | Enabled "
-           end-display 
+           end-display
            display "------|----------|----------|------------|"
                "------------------------|---------"
-           end-display 
-
-           perform varying ws-account-idx from 1 by 1 
-           until ws-account-idx > ws-num-accounts
-
-               display 
-                   ws-account-id(ws-account-idx) 
-                   " | "               
-                   ws-account-first-name(ws-account-idx) 
-                   " | "
-                   ws-account-last-name(ws-account-idx)
-                   " | "
-                   ws-account-phone(ws-account-idx) 
-                   " | "
-                   ws-account-address(ws-account-idx)
-                   " | "
-                   ws-account-is-enabled(ws-account-idx)  
-               end-display 
-
-           end-perform 
+           end-display
+           exit paragraph.
+
+       display-account-row.
+
+           display
+               ws-sql-account-id
+               " | "
+               ws-sql-account-first-name
+               " | "
+               ws-sql-account-last-name
+               " | "
+               ws-sql-account-phone
+               " | "
+               ws-sql-account-address
+               " | "
+               ws-sql-account-is-enabled
+           end-display
+
+           divide ws-num-accounts by ws-page-size
+               giving ws-page-quotient remainder ws-page-remainder
+           if ws-page-remainder = 0 then
+               perform display-account-header
+           end-if
+           exit paragraph.
+
+      *> Adds a new account to the roster.
+       add-account.
+
+           display space
+           display "ADD ACCOUNT"
+           display "-----------"
+           display "FIRST NAME: " with no advancing
+           move spaces to ws-sql-new-first-name
+           accept ws-sql-new-first-name
+           display "LAST NAME: " with no advancing
+           move spaces to ws-sql-new-last-name
+           accept ws-sql-new-last-name
+           display "PHONE: " with no advancing
+           move spaces to ws-sql-new-phone
+           accept ws-sql-new-phone
+           display "ADDRESS: " with no advancing
+           move spaces to ws-sql-new-address
+           accept ws-sql-new-address
+
+           EXEC SQL
+               INSERT INTO ACCOUNTS
+                   (FIRST_NAME, LAST_NAME, PHONE, ADDRESS,
+                    IS_ENABLED, CREATE_DT, MOD_DT)
+               VALUES
+                   (:ws-sql-new-first-name, :ws-sql-new-last-name,
+                    :ws-sql-new-phone, :ws-sql-new-address, 'Y',
+                    CURRENT_TIMESTAMP, CURRENT_TIMESTAMP)
+           END-EXEC
+           perform check-sql-state
+           if not sql-error-occurred then
+               display "ACCOUNT ADDED."
+           end-if
+           exit paragraph.
+
+      *> enable-account / disable-account share the same lookup-then-
+      *> update logic, distinguished only by the status they request.
+       enable-account.
+
+           move 'Y' to ws-requested-enabled-flag
+           perform change-account-status
+           exit paragraph.
+
+       disable-account.
+
+           move 'N' to ws-requested-enabled-flag
+           perform change-account-status
+           exit paragraph.
+
+       change-account-status.
+
+           display space
+           display "ACCOUNT ID: " with no advancing
+           accept ws-sql-target-account-id
+
+           EXEC SQL
+               SELECT IS_ENABLED INTO :ws-sql-old-enabled
+               FROM ACCOUNTS
+               WHERE ID = :ws-sql-target-account-id
+           END-EXEC
+           perform check-sql-state
+           if sql-error-occurred
+               exit paragraph
+           end-if
+           if SQL-NODATA then
+               display "NO ACCOUNT FOUND FOR THAT ID."
+               exit paragraph
+           end-if
+
+           move ws-requested-enabled-flag to ws-sql-new-enabled
+
+           EXEC SQL
+               UPDATE ACCOUNTS
+               SET IS_ENABLED = :ws-sql-new-enabled,
+                   MOD_DT = CURRENT_TIMESTAMP
+               WHERE ID = :ws-sql-target-account-id
+           END-EXEC
+           perform check-sql-state
+           if sql-error-occurred
+               exit paragraph
+           end-if
+
+      *> Only log a history row when the status actually changed.
+           if ws-sql-old-enabled not = ws-sql-new-enabled then
+               perform write-audit-row
+           end-if
+
+           display "ACCOUNT " ws-sql-target-account-id
+               " STATUS UPDATED TO " ws-sql-new-enabled "."
+           exit paragraph.
+
+       write-audit-row.
+
+           EXEC SQL
+               INSERT INTO ACCOUNTS_AUDIT
+                   (ACCOUNT_ID, OLD_VALUE, NEW_VALUE, CHANGED_BY,
+                    CHANGED_AT)
+               VALUES
+                   (:ws-sql-target-account-id, :ws-sql-old-enabled,
+                    :ws-sql-new-enabled, :ws-audit-user,
+                    CURRENT_TIMESTAMP)
+           END-EXEC
+           perform check-sql-state
+           exit paragraph.
+
+      *> Walks the same roster ACCOUNT-FILTERED-CUR reads for the
+      *> screen and writes it out in emp.csv's own empno/name/deptno/
+      *> salary/hiredate/mgrid layout, so a downstream job that
+      *> already knows how to read emp.csv (DYNSQL3, DisplayIntegers)
+      *> can pick up the account roster too. ACCOUNTS has no column
+      *> for department, salary, hire date, or manager ID, so
+      *> write-export-row fills those four with fixed placeholder
+      *> values rather than leaving the row short a field.
+       export-accounts.
+
+           display "ACCTEXPDD" upon environment-name
+           display ws-export-filename upon environment-value
+           open output accounts-export-file
+
+           move spaces to ws-search-string-data
+           move 0 to ws-search-string-len
+           move space to ws-search-enabled-filter
+
+           EXEC SQL
+               OPEN ACCOUNT-FILTERED-CUR
+           END-EXEC
+           perform check-sql-state
+           if sql-error-occurred
+               close accounts-export-file
+               exit paragraph
+           end-if
+
+           move 0 to ws-num-accounts
+           perform with test after until SQLCODE = 100
+                   or sql-error-occurred
+               EXEC SQL
+                   FETCH ACCOUNT-FILTERED-CUR
+                   INTO
+                       :ws-sql-account-id,
+                       :ws-sql-account-first-name,
+                       :ws-sql-account-last-name,
+                       :ws-sql-account-phone,
+                       :ws-sql-account-address,
+                       :ws-sql-account-is-enabled,
+                       :ws-sql-account-create-dt,
+                       :ws-sql-account-mod-dt;
+               END-EXEC
+               perform check-sql-state
+
+               if not SQL-NODATA and not sql-error-occurred then
+                   add 1 to ws-num-accounts
+                   perform write-export-row
+               end-if
+           end-perform
+
+           EXEC SQL
+               CLOSE ACCOUNT-FILTERED-CUR
+           END-EXEC
+           perform check-sql-state
+
+           close accounts-export-file
+           display space
+           display ws-num-accounts " ACCOUNT(S) EXPORTED TO "
+               ws-export-filename
            exit paragraph.
 
+      *> Maps ACCOUNTS columns onto emp.csv's empno/name fields and
+      *> fills the four fields ACCOUNTS has no analogue for
+      *> (deptno/salary/hiredate/mgrid) with fixed placeholders, so
+      *> the row is still six comma-delimited fields wide and passes
+      *> DYNSQL3/DisplayIntegers' field-count validation.
+       write-export-row.
+
+           move ws-sql-account-id to ws-export-empno
+
+           move spaces to ws-export-name
+           string
+               ws-sql-account-first-name(1:1) delimited by size
+               " "                            delimited by size
+               ws-sql-account-last-name       delimited by size
+               into ws-export-name
+           end-string
+
+           move spaces to accounts-export-record
+           string
+               ws-export-empno          delimited by size
+               ","                      delimited by size
+               ws-export-name           delimited by size
+               ","                      delimited by size
+               "00"                     delimited by size
+               ","                      delimited by size
+               "0000000.00"             delimited by size
+               ","                      delimited by size
+               "00000000"               delimited by size
+               ","                      delimited by size
+               "00000"                  delimited by size
+               into accounts-export-record
+           write accounts-export-record
+           exit paragraph.
+
+      *> The same account listing, spooled to a durable, paginated,
+      *> headered print file instead of the screen.
+       print-accounts-report.
+
+           display "ACCTRPTDD" upon environment-name
+           display ws-report-filename upon environment-value
+           open output accounts-report-file
 
+           move spaces to ws-search-string-data
+           move 0 to ws-search-string-len
+           move space to ws-search-enabled-filter
 
-      *> Checks SQLSTATE for any errors. If return value was success or 
-      *> "No data", the paragraph returns. Otherwise, the error message 
-      *> and SQLCODE are displayed to the user. The SQL connection is 
-      *> closed and the application terminates.
+           move 0 to ws-rpt-line-count
+           move 0 to ws-rpt-page-count
+           perform write-report-header
+
+           EXEC SQL
+               OPEN ACCOUNT-FILTERED-CUR
+           END-EXEC
+           perform check-sql-state
+           if sql-error-occurred
+               close accounts-report-file
+               exit paragraph
+           end-if
+
+           move 0 to ws-num-accounts
+           perform with test after until SQLCODE = 100
+                   or sql-error-occurred
+               EXEC SQL
+                   FETCH ACCOUNT-FILTERED-CUR
+                   INTO
+                       :ws-sql-account-id,
+                       :ws-sql-account-first-name,
+                       :ws-sql-account-last-name,
+                       :ws-sql-account-phone,
+                       :ws-sql-account-address,
+                       :ws-sql-account-is-enabled,
+                       :ws-sql-account-create-dt,
+                       :ws-sql-account-mod-dt;
+               END-EXEC
+               perform check-sql-state
+
+               if not SQL-NODATA and not sql-error-occurred then
+                   add 1 to ws-num-accounts
+                   perform write-report-detail-line
+               end-if
+           end-perform
+
+           EXEC SQL
+               CLOSE ACCOUNT-FILTERED-CUR
+           END-EXEC
+           perform check-sql-state
+
+           perform write-report-footer
+           close accounts-report-file
+           display space
+           display ws-num-accounts " ACCOUNT(S) WRITTEN TO "
+               ws-report-filename
+           exit paragraph.
+
+       write-report-header.
+
+           add 1 to ws-rpt-page-count
+           move spaces to accounts-report-record
+           string
+               "ACCOUNTS REPORT   PAGE " delimited by size
+               ws-rpt-page-count         delimited by size
+               into accounts-report-record
+           write accounts-report-record
+           move spaces to accounts-report-record
+           write accounts-report-record
+           move " ID   | First    | Last     | Phone      |"
+               & " Address                | Enabled "
+               to accounts-report-record
+           write accounts-report-record
+           move "------|----------|----------|------------|"
+               & "------------------------|---------"
+               to accounts-report-record
+           write accounts-report-record
+           move 4 to ws-rpt-line-count
+           exit paragraph.
+
+       write-report-detail-line.
+
+           if ws-rpt-line-count >= ws-page-size then
+               move spaces to accounts-report-record
+               write accounts-report-record
+               perform write-report-header
+           end-if
+
+           move spaces to accounts-report-record
+           string
+               ws-sql-account-id         delimited by size
+               " | "                     delimited by size
+               ws-sql-account-first-name delimited by size
+               " | "                     delimited by size
+               ws-sql-account-last-name  delimited by size
+               " | "                     delimited by size
+               ws-sql-account-phone      delimited by size
+               " | "                     delimited by size
+               ws-sql-account-address    delimited by size
+               " | "                     delimited by size
+               ws-sql-account-is-enabled delimited by size
+               into accounts-report-record
+           write accounts-report-record
+           add 1 to ws-rpt-line-count
+           exit paragraph.
+
+       write-report-footer.
+
+           move spaces to accounts-report-record
+           write accounts-report-record
+           move spaces to accounts-report-record
+           string
+               "TOTAL ACCOUNTS: " delimited by size
+               ws-num-accounts    delimited by size
+               into accounts-report-record
+           write accounts-report-record
+           exit paragraph.
+
+      *> Checks SQLSTATE for any errors. If return value was success or
+      *> "No data", the paragraph returns. Otherwise the specific SQLCA
+      *> condition names are checked for a plain-English message;
+      *> anything else falls back to the raw SQLCODE/SQLSTATE dump. A
+      *> failure before the initial CONNECT succeeds leaves no session
+      *> to fall back to, so that case alone still stops the run; any
+      *> later, recoverable error just reports itself and hands
+      *> control back to the menu instead of taking down the whole
+      *> interactive session.
       *>
-      *> Note: the SQL related variables can be seen by inspecting the 
-      *>       generated COBOL source code by the esqlOC precompiler. 
+      *> Note: the SQL related variables can be seen by inspecting the
+      *>       generated COBOL source code by the esqlOC precompiler.
       *>       These variables will be added to the WORKING-STORAGE
-      *>       SECTION. 
+      *>       SECTION.
        check-sql-state.
 
       *> If success or no data, state is still valid, return.
-           if SQL-SUCCESS or SQL-NODATA then 
+           if SQL-SUCCESS or SQL-NODATA then
+               move 'N' to ws-sql-error-sw
                exit paragraph
-           end-if 
-           
-      *> Some sort of error has occurred, display error information to 
+           end-if
+
+      *> Some sort of error has occurred, display error information to
       *> the user.
-           display space 
-           display "SQL Error:"
-           display "SQLCODE: " SQLCODE 
-           display "SQLSTATE: " SQLSTATE 
-
-           if SQLERRML > 0 then 
-               display "ERROR MESSAGE: " SQLERRMC(1:SQLERRML) 
-           end-if 
-           display space 
-
-      *> If error happened after initial connection was established, 
-      *> disconnect from the database
-           if ws-is-connected
-               EXEC SQL
-                   CONNECT RESET
-               END-EXEC               
-           end-if 
+           display space
+           if SQL-DUPLICATE then
+               display "SQL ERROR: DUPLICATE KEY - RECORD ALREADY"
+                   " EXISTS."
+           else
+               if SQL-MULTIPLE-ROWS then
+                   display "SQL ERROR: QUERY RETURNED MORE THAN ONE"
+                       " ROW."
+               else
+                   if SQL-NULL-NO-IND then
+                       display "SQL ERROR: COLUMN VALUE WAS NULL WITH"
+                           " NO INDICATOR SUPPLIED."
+                   else
+                       if SQL-INVALID-CURSOR-STATE then
+                           display "SQL ERROR: CURSOR IS NOT IN A"
+                               " VALID STATE FOR THIS OPERATION."
+                       else
+                           display "SQL Error:"
+                           display "SQLCODE: " SQLCODE
+                           display "SQLSTATE: " SQLSTATE
+                           if SQLERRML > 0 then
+                               display "ERROR MESSAGE: "
+                                   SQLERRMC(1:SQLERRML)
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if
+           display space
 
-      *> Terminate the application.
-           stop run 
-           exit paragraph. *> not reachable, used as paragraph end scope.
+      *> If nothing has connected successfully yet there is no session
+      *> to fall back to, so this is the one case that still has to
+      *> end the run.
+           if ws-is-disconnected then
+               stop run
+           end-if
+
+           move 'Y' to ws-sql-error-sw
+           exit paragraph.
 
        end program sql-example.
