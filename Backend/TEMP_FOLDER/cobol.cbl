@@ -4,9 +4,27 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO '/app/data/emp.csv'
+      *> The EMP-FILE path changes from run to run (a dated extract,
+      *> or a whole batch of them), so it is assigned
+      *> to a symbolic DD name and pointed at the real path for each
+      *> file by setting the EMPDD environment variable at run time
+      *> (see BUILD-EMP-FILENAME) rather than by a fixed literal.
+           SELECT EMP-FILE ASSIGN TO "EMPDD"
               ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT EMP-INDEX-FILE ASSIGN TO "EMPIDXDD"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EMPX-EMPNO
+              FILE STATUS IS EMP-INDEX-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EMPEXCDD"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "EMPCKPDD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -14,17 +32,149 @@
        01  EMP-RECORD.
            05  EMP-LINE PIC X(200).
 
+       FD  EMP-INDEX-FILE.
+       01  EMP-INDEX-RECORD.
+           05  EMPX-EMPNO     PIC X(5).
+           05  EMPX-NAME      PIC X(10).
+           05  EMPX-DEPTNO    PIC 99.
+           05  EMPX-SALARY    PIC 9(7)V99.
+           05  EMPX-HIREDATE  PIC X(8).
+           05  EMPX-MGRID     PIC X(5).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD    PIC X(220).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD   PIC X(40).
+
        WORKING-STORAGE SECTION.
 
-       01  DEPTNO    PIC 99 VALUE 10.
-       01  DEPTNOD   PIC 99.
-       01  ENAMED    PIC X(10).
-       01  EMP-FOUND PIC 9(4) VALUE 0.
-       01  END-OF-FILE    PIC X VALUE 'N'.
+      * ----------------------------------------------------------- *
+      * File names - built at run time so the program is no longer *
+      * tied to a single hardcoded path or file extension. Each is *
+      * handed to the runtime via its DD-name environment variable. *
+      * ----------------------------------------------------------- *
+       01  EMP-FILENAME          PIC X(60).
+       01  EMP-INDEX-FILENAME    PIC X(60) VALUE
+               '/app/data/emp.idx'.
+       01  EXCEPTION-FILENAME    PIC X(60) VALUE
+               '/app/data/emp.exc'.
+       01  CHECKPOINT-FILENAME   PIC X(60) VALUE
+               '/app/data/emp.ckp'.
+       01  EMP-INDEX-STATUS      PIC X(2).
+       01  CHECKPOINT-STATUS     PIC X(2).
+           88  CHECKPOINT-FILE-OK       VALUE '00'.
+
+      * ----------------------------------------------------------- *
+      * Run parameters - read from the environment (or defaulted)  *
+      * so a department, a mode, or a batch of dated extracts can  *
+      * be selected without recompiling the program.                *
+      * ----------------------------------------------------------- *
+       01  PARM-DEPTNO           PIC X(10).
+       01  PARM-DEPTLIST         PIC X(80).
+       01  PARM-MODE             PIC X(10).
+       01  PARM-EMPNO            PIC X(10).
+       01  PARM-FILEDATE         PIC X(8).
+       01  PARM-FILEDATES        PIC X(200).
+       01  PARM-CKP-INTERVAL     PIC X(10).
+
+       01  DEPTNO                PIC 99 VALUE 10.
+       01  DEPTNOD               PIC 99.
+       01  ENAMED                PIC X(10).
+       01  EMP-FOUND             PIC 9(4) VALUE 0.
+       01  END-OF-FILE           PIC X VALUE 'N'.
+
+       01  RUN-MODE              PIC X(10) VALUE 'SINGLE'.
+           88  RUN-MODE-SINGLE   VALUE 'SINGLE'.
+           88  RUN-MODE-MULTI    VALUE 'MULTI'.
+           88  RUN-MODE-ALL      VALUE 'ALL'.
+           88  RUN-MODE-LOOKUP   VALUE 'LOOKUP'.
+
+       01  TEMP-STRING           PIC X(200).
+       01  TEMP-EMPNO            PIC X(5).
+       01  TEMP-NAME             PIC X(10).
+       01  TEMP-DEPTNO-X         PIC X(2).
+       01  TEMP-SALARY-X         PIC X(10).
+       01  TEMP-HIREDATE         PIC X(8).
+       01  TEMP-MGRID            PIC X(5).
+       01  TEMP-DEPTNO           PIC 99.
+       01  TEMP-SALARY           PIC 9(7)V99.
+       01  TEMP-SALARY-WHOLE     PIC X(7).
+       01  TEMP-SALARY-CENTS     PIC X(2).
+       01  TEMP-SALARY-WHOLE-N   PIC 9(7).
+       01  TEMP-SALARY-CENTS-N   PIC 9(2).
+       01  UNSTRING-TALLY        PIC 9 VALUE 0.
+
+      * ----------------------------------------------------------- *
+      * Length of the significant (non-blank) part of an environment*
+      * parameter, used to test/move just that part as numeric -    *
+      * trailing spaces left over from the ACCEPT FROM ENVIRONMENT  *
+      * padding a shorter value out to the field's full width would *
+      * otherwise make an IS NUMERIC test on the whole field fail.  *
+      * ----------------------------------------------------------- *
+       01  PARM-LEN              PIC 99.
+
+      * ----------------------------------------------------------- *
+      * Row validation                                               *
+      * ----------------------------------------------------------- *
+       01  ROW-IS-VALID          PIC X VALUE 'Y'.
+           88  ROW-VALID         VALUE 'Y'.
+           88  ROW-INVALID       VALUE 'N'.
+       01  EXCEPTION-REASON      PIC X(30).
+
+      * ----------------------------------------------------------- *
+      * Checkpoint / restart counters                                *
+      * ----------------------------------------------------------- *
+       01  RECORDS-READ          PIC 9(9) VALUE 0.
+       01  RESTART-SKIP-COUNT    PIC 9(9) VALUE 0.
+       01  CKP-INTERVAL          PIC 9(9) VALUE 1000.
+       01  CKP-LINE              PIC X(40).
+       01  CKP-QUOTIENT          PIC 9(9).
+       01  CKP-REMAINDER         PIC 9(9).
+
+      *> What READ-CHECKPOINT last restored, for the whole batch -
+      *> which file in FILEDATE-TABLE a restart should resume on
+      *> (files before it are skipped as already completed, files
+      *> after it run fresh) and how far into that one file.
+       01  CKP-RESTART-COUNT         PIC 9(9) VALUE 0.
+       01  CKP-RESTART-FILEDATE-IDX  PIC 99    VALUE 0.
+
+      * ----------------------------------------------------------- *
+      * Dated extract list - one entry per daily                    *
+      * emp_YYYYMMDD.csv file to be processed in this run.           *
+      * ----------------------------------------------------------- *
+       01  FILEDATE-COUNT        PIC 99 VALUE 0.
+       01  FILEDATE-IDX          PIC 99.
+       01  FILEDATE-TABLE.
+           05  FILEDATE-ENTRY    OCCURS 31 TIMES PIC X(8).
+
+      * ----------------------------------------------------------- *
+      * Department list - departments requested for                 *
+      * a combined multi-department report, with running subtotals. *
+      * ----------------------------------------------------------- *
+       01  DEPTLIST-COUNT        PIC 99 VALUE 0.
+       01  DEPTLIST-IDX          PIC 99.
+       01  DEPTLIST-TABLE.
+           05  DEPTLIST-ENTRY    OCCURS 20 TIMES.
+               10  DEPTLIST-DEPTNO    PIC 99.
+               10  DEPTLIST-SUBTOTAL  PIC 9(5) VALUE 0.
 
-       01  TEMP-STRING   PIC X(200).
-       01  TEMP-NAME     PIC X(10).
-       01  TEMP-DEPTNO   PIC 99.
+      * ----------------------------------------------------------- *
+      * Department breakdown table - every department                *
+      * found in the file(s), with a headcount per department.      *
+      * ----------------------------------------------------------- *
+       01  BREAKDOWN-COUNT       PIC 99 VALUE 0.
+       01  BREAKDOWN-IDX         PIC 99.
+       01  BREAKDOWN-TABLE.
+           05  BREAKDOWN-ENTRY   OCCURS 99 TIMES.
+               10  BREAKDOWN-DEPTNO   PIC 99.
+               10  BREAKDOWN-COUNT-N  PIC 9(5) VALUE 0.
+       01  BREAKDOWN-GRAND-TOTAL PIC 9(7) VALUE 0.
+       01  BREAKDOWN-FOUND-SW    PIC X VALUE 'N'.
+           88  BREAKDOWN-FOUND   VALUE 'Y'.
+
+       01  LOOKUP-FOUND-SW       PIC X VALUE 'N'.
+           88  LOOKUP-FOUND      VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN.
@@ -33,14 +183,198 @@
            DISPLAY "CONNECTING TO CSV DATABASE...".
            DISPLAY " ".
 
+           PERFORM READ-RUN-PARAMETERS.
+
+           IF RUN-MODE-LOOKUP
+               PERFORM EMP-LOOKUP-BY-EMPNO
+           ELSE
+               PERFORM BUILD-FILEDATE-TABLE
+               PERFORM OPEN-SUPPORT-FILES
+               PERFORM READ-CHECKPOINT
+
+               PERFORM PROCESS-ONE-FILE
+                   VARYING FILEDATE-IDX FROM 1 BY 1
+                   UNTIL FILEDATE-IDX > FILEDATE-COUNT
+
+               PERFORM CLOSE-SUPPORT-FILES
+           END-IF.
+
+           GO TO NOTFOUND.
+
+      * ----------------------------------------------------------- *
+      * Pick up run-time parameters from the environment (DEPTNO,   *
+      * mode, employee lookup key, file date(s), checkpoint         *
+      * interval), so the program can be driven from the shell with *
+      * no recompile required.  Anything left unset keeps its       *
+      * hardcoded default.                                          *
+      * ----------------------------------------------------------- *
+       READ-RUN-PARAMETERS.
+
+           ACCEPT PARM-DEPTNO FROM ENVIRONMENT "DYNSQL3_DEPTNO".
+           ACCEPT PARM-DEPTLIST FROM ENVIRONMENT "DYNSQL3_DEPTLIST".
+           ACCEPT PARM-MODE FROM ENVIRONMENT "DYNSQL3_MODE".
+           ACCEPT PARM-EMPNO FROM ENVIRONMENT "DYNSQL3_EMPNO".
+           ACCEPT PARM-FILEDATE FROM ENVIRONMENT "DYNSQL3_FILEDATE".
+           ACCEPT PARM-FILEDATES FROM ENVIRONMENT "DYNSQL3_FILEDATES".
+           ACCEPT PARM-CKP-INTERVAL
+               FROM ENVIRONMENT "DYNSQL3_CKP_INTERVAL".
+
+           MOVE 0 TO PARM-LEN.
+           INSPECT PARM-DEPTNO
+               TALLYING PARM-LEN FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF PARM-LEN > 0 AND PARM-DEPTNO(1:PARM-LEN) IS NUMERIC
+               MOVE PARM-DEPTNO(1:PARM-LEN) TO DEPTNO
+           END-IF.
+
+           MOVE 0 TO PARM-LEN.
+           INSPECT PARM-CKP-INTERVAL
+               TALLYING PARM-LEN FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF PARM-LEN > 0
+                   AND PARM-CKP-INTERVAL(1:PARM-LEN) IS NUMERIC
+               MOVE PARM-CKP-INTERVAL(1:PARM-LEN) TO CKP-INTERVAL
+           END-IF.
+
+           IF PARM-MODE NOT = SPACES
+               MOVE PARM-MODE TO RUN-MODE
+               INSPECT RUN-MODE CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz"
+                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF.
+
+           IF RUN-MODE-LOOKUP
+               DISPLAY "MODE: SINGLE EMPLOYEE LOOKUP, EMPNO "
+                   PARM-EMPNO
+           ELSE
+               IF PARM-DEPTLIST NOT = SPACES
+                   PERFORM BUILD-DEPTLIST-TABLE
+                   MOVE 'MULTI' TO RUN-MODE
+               END-IF
+               IF RUN-MODE-ALL
+                   DISPLAY "MODE: FULL DEPARTMENT BREAKDOWN"
+               ELSE
+                   IF RUN-MODE-MULTI
+                       DISPLAY "MODE: MULTI-DEPARTMENT REPORT"
+                   ELSE
+                       MOVE DEPTNO TO DEPTNOD
+                       DISPLAY "MODE: SINGLE DEPARTMENT, DEPTNO "
+                           DEPTNOD
+                   END-IF
+               END-IF
+           END-IF.
+
+           DISPLAY " ".
+
+      * ----------------------------------------------------------- *
+      * Build the table of department numbers requested for a       *
+      * combined multi-department report.  Every slot in            *
+      * DEPTLIST-TABLE is listed here so a full department list     *
+      * actually fills the table's declared capacity.                *
+      * ----------------------------------------------------------- *
+       BUILD-DEPTLIST-TABLE.
+
+           MOVE 0 TO DEPTLIST-COUNT.
+           UNSTRING PARM-DEPTLIST DELIMITED BY ","
+               INTO DEPTLIST-DEPTNO(1)  DEPTLIST-DEPTNO(2)
+                    DEPTLIST-DEPTNO(3)  DEPTLIST-DEPTNO(4)
+                    DEPTLIST-DEPTNO(5)  DEPTLIST-DEPTNO(6)
+                    DEPTLIST-DEPTNO(7)  DEPTLIST-DEPTNO(8)
+                    DEPTLIST-DEPTNO(9)  DEPTLIST-DEPTNO(10)
+                    DEPTLIST-DEPTNO(11) DEPTLIST-DEPTNO(12)
+                    DEPTLIST-DEPTNO(13) DEPTLIST-DEPTNO(14)
+                    DEPTLIST-DEPTNO(15) DEPTLIST-DEPTNO(16)
+                    DEPTLIST-DEPTNO(17) DEPTLIST-DEPTNO(18)
+                    DEPTLIST-DEPTNO(19) DEPTLIST-DEPTNO(20)
+               TALLYING IN DEPTLIST-COUNT.
+
+           PERFORM VARYING DEPTLIST-IDX FROM 1 BY 1
+               UNTIL DEPTLIST-IDX > DEPTLIST-COUNT
+               MOVE 0 TO DEPTLIST-SUBTOTAL(DEPTLIST-IDX)
+           END-PERFORM.
+
+      * ----------------------------------------------------------- *
+      * Build the table of dated extracts to process.  A single     *
+      * file date, an explicit list of file dates, or (when neither *
+      * is supplied) the legacy fixed emp.csv path are all          *
+      * supported.  Every slot in FILEDATE-TABLE is listed here so  *
+      * a full month of dates actually fills the table's declared   *
+      * capacity.                                                    *
+      * ----------------------------------------------------------- *
+       BUILD-FILEDATE-TABLE.
+
+           MOVE 0 TO FILEDATE-COUNT.
+
+           IF PARM-FILEDATES NOT = SPACES
+               UNSTRING PARM-FILEDATES DELIMITED BY ","
+                   INTO FILEDATE-ENTRY(1)  FILEDATE-ENTRY(2)
+                        FILEDATE-ENTRY(3)  FILEDATE-ENTRY(4)
+                        FILEDATE-ENTRY(5)  FILEDATE-ENTRY(6)
+                        FILEDATE-ENTRY(7)  FILEDATE-ENTRY(8)
+                        FILEDATE-ENTRY(9)  FILEDATE-ENTRY(10)
+                        FILEDATE-ENTRY(11) FILEDATE-ENTRY(12)
+                        FILEDATE-ENTRY(13) FILEDATE-ENTRY(14)
+                        FILEDATE-ENTRY(15) FILEDATE-ENTRY(16)
+                        FILEDATE-ENTRY(17) FILEDATE-ENTRY(18)
+                        FILEDATE-ENTRY(19) FILEDATE-ENTRY(20)
+                        FILEDATE-ENTRY(21) FILEDATE-ENTRY(22)
+                        FILEDATE-ENTRY(23) FILEDATE-ENTRY(24)
+                        FILEDATE-ENTRY(25) FILEDATE-ENTRY(26)
+                        FILEDATE-ENTRY(27) FILEDATE-ENTRY(28)
+                        FILEDATE-ENTRY(29) FILEDATE-ENTRY(30)
+                        FILEDATE-ENTRY(31)
+                   TALLYING IN FILEDATE-COUNT
+           ELSE
+               IF PARM-FILEDATE NOT = SPACES
+                   MOVE 1 TO FILEDATE-COUNT
+                   MOVE PARM-FILEDATE TO FILEDATE-ENTRY(1)
+               ELSE
+                   MOVE 1 TO FILEDATE-COUNT
+                   MOVE SPACES TO FILEDATE-ENTRY(1)
+               END-IF
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      * Process one dated extract end to end: build its file name,  *
+      * open it, restore any checkpoint, scan it, close it.  The     *
+      * checkpoint is shared across the whole FILEDATE-TABLE batch,  *
+      * so a file entirely before CKP-RESTART-FILEDATE-IDX was       *
+      * already finished as of the last checkpoint and is skipped   *
+      * rather than reprocessed; only the one file the checkpoint    *
+      * was actually taken on resumes mid-file.                      *
+      * ----------------------------------------------------------- *
+       PROCESS-ONE-FILE.
+
+           PERFORM BUILD-EMP-FILENAME.
+           MOVE 0 TO RECORDS-READ.
+           MOVE 0 TO RESTART-SKIP-COUNT.
+
+           IF CKP-RESTART-FILEDATE-IDX > 0
+                   AND FILEDATE-IDX < CKP-RESTART-FILEDATE-IDX
+               DISPLAY "SKIPPING FILE (ALREADY COMPLETE AS OF LAST "
+                   "CHECKPOINT): " EMP-FILENAME
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "PROCESSING FILE: " EMP-FILENAME.
+
            OPEN INPUT EMP-FILE.
+           MOVE 'N' TO END-OF-FILE.
+
+           IF FILEDATE-IDX = CKP-RESTART-FILEDATE-IDX
+               MOVE CKP-RESTART-COUNT TO RESTART-SKIP-COUNT
+           END-IF.
+           PERFORM SKIP-TO-RESTART-POINT.
 
-           MOVE DEPTNO TO DEPTNOD.
-           DISPLAY "SEARCHING FOR DEPARTMENT NO: ", DEPTNOD.
            DISPLAY " ".
            DISPLAY "EMPLOYEE".
            DISPLAY "--------".
 
+           PERFORM GETROWS UNTIL END-OF-FILE = 'Y'.
+
+           PERFORM WRITE-CHECKPOINT-NOW.
+
+           CLOSE EMP-FILE.
+           MOVE 0 TO RESTART-SKIP-COUNT.
+
        GETROWS.
            READ EMP-FILE INTO EMP-RECORD
                AT END
@@ -48,26 +382,379 @@
            END-READ.
 
            IF END-OF-FILE = 'N'
-               MOVE EMP-LINE TO TEMP-STRING
+               ADD 1 TO RECORDS-READ
+               PERFORM VALIDATE-AND-PROCESS-ROW
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      * Build the file name for the current entry in the file date  *
+      * table.  A blank entry means "use the legacy fixed path"     *
+      * so existing callers keep working with no parameters at all. *
+      * ----------------------------------------------------------- *
+       BUILD-EMP-FILENAME.
+
+           IF FILEDATE-ENTRY(FILEDATE-IDX) = SPACES
+               MOVE '/app/data/emp.csv' TO EMP-FILENAME
+           ELSE
+               MOVE SPACES TO EMP-FILENAME
+               STRING '/app/data/emp_'
+                      FILEDATE-ENTRY(FILEDATE-IDX)
+                      '.csv'
+                   DELIMITED BY SIZE INTO EMP-FILENAME
+           END-IF.
+
+           DISPLAY "EMPDD" UPON ENVIRONMENT-NAME.
+           DISPLAY EMP-FILENAME UPON ENVIRONMENT-VALUE.
+
+      * ----------------------------------------------------------- *
+      * Split the incoming CSV line and validate it before it is    *
+      * trusted for any report.  Bad rows go to the exception file  *
+      * with a reason code instead of silently disappearing.        *
+      * ----------------------------------------------------------- *
+       VALIDATE-AND-PROCESS-ROW.
+
+           MOVE EMP-LINE TO TEMP-STRING.
+           MOVE 'Y' TO ROW-IS-VALID.
+           MOVE SPACES TO EXCEPTION-REASON.
+           MOVE 0 TO UNSTRING-TALLY.
+
+      *> Clear every receiving field first - UNSTRING only fills in
+      *> as many fields as the row has comma-delimited tokens, so a
+      *> short row would otherwise leave the previous row's values
+      *> sitting in whichever trailing fields it didn't reach.
+           MOVE SPACES TO TEMP-EMPNO.
+           MOVE SPACES TO TEMP-NAME.
+           MOVE SPACES TO TEMP-DEPTNO-X.
+           MOVE SPACES TO TEMP-SALARY-X.
+           MOVE SPACES TO TEMP-HIREDATE.
+           MOVE SPACES TO TEMP-MGRID.
+
+           UNSTRING TEMP-STRING DELIMITED BY ","
+               INTO TEMP-EMPNO, TEMP-NAME, TEMP-DEPTNO-X,
+                    TEMP-SALARY-X, TEMP-HIREDATE, TEMP-MGRID
+               TALLYING IN UNSTRING-TALLY.
+
+           IF UNSTRING-TALLY NOT = 6
+               MOVE 'N' TO ROW-IS-VALID
+               MOVE 'INCOMPLETE ROW' TO EXCEPTION-REASON
+           END-IF.
 
-               UNSTRING TEMP-STRING DELIMITED BY ","
-                   INTO TEMP-NAME, TEMP-DEPTNO
+           IF ROW-VALID AND TEMP-NAME = SPACES
+               MOVE 'N' TO ROW-IS-VALID
+               MOVE 'BLANK NAME' TO EXCEPTION-REASON
+           END-IF.
+
+           IF ROW-VALID AND TEMP-DEPTNO-X NOT NUMERIC
+               MOVE 'N' TO ROW-IS-VALID
+               MOVE 'NON-NUMERIC DEPTNO' TO EXCEPTION-REASON
+           END-IF.
+
+           IF ROW-INVALID
+               PERFORM WRITE-EXCEPTION-ROW
+           ELSE
+               MOVE TEMP-DEPTNO-X TO TEMP-DEPTNO
+               PERFORM PARSE-SALARY-AMOUNT
+               PERFORM BUILD-INDEX-RECORD
+               PERFORM DISPATCH-ROW-BY-MODE
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      * Salary comes in as DDDDDDD.CC.  The whole and                *
+      * cents portions are split off by position rather than tested *
+      * as one IS NUMERIC field, since the embedded decimal point   *
+      * would otherwise make the whole field test non-numeric.      *
+      * A salary that does not match the expected layout is treated *
+      * as zero rather than held against the rest of the row.       *
+      * ----------------------------------------------------------- *
+       PARSE-SALARY-AMOUNT.
+
+           MOVE 0 TO TEMP-SALARY.
+           MOVE TEMP-SALARY-X(1:7) TO TEMP-SALARY-WHOLE.
+           MOVE TEMP-SALARY-X(9:2) TO TEMP-SALARY-CENTS.
+
+           IF TEMP-SALARY-X(8:1) = '.'
+                   AND TEMP-SALARY-WHOLE IS NUMERIC
+                   AND TEMP-SALARY-CENTS IS NUMERIC
+               MOVE TEMP-SALARY-WHOLE TO TEMP-SALARY-WHOLE-N
+               MOVE TEMP-SALARY-CENTS TO TEMP-SALARY-CENTS-N
+               COMPUTE TEMP-SALARY =
+                   TEMP-SALARY-WHOLE-N + (TEMP-SALARY-CENTS-N / 100)
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      * Write an unprocessable row out to the exception file with   *
+      * its reason code, so upstream data problems in emp.csv show  *
+      * up on an exception report instead of vanishing.             *
+      * ----------------------------------------------------------- *
+       WRITE-EXCEPTION-ROW.
+
+           MOVE SPACES TO EXCEPTION-RECORD.
+           STRING EXCEPTION-REASON DELIMITED BY SIZE
+                  ' : '               DELIMITED BY SIZE
+                  TEMP-STRING         DELIMITED BY SIZE
+               INTO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+
+      * ----------------------------------------------------------- *
+      * Maintain the employee-number-keyed indexed file alongside   *
+      * the sequential extract so a later run can do a direct       *
+      * random lookup instead of a full scan.                        *
+      * ----------------------------------------------------------- *
+       BUILD-INDEX-RECORD.
+
+           MOVE TEMP-EMPNO     TO EMPX-EMPNO.
+           MOVE TEMP-NAME      TO EMPX-NAME.
+           MOVE TEMP-DEPTNO    TO EMPX-DEPTNO.
+           MOVE TEMP-SALARY    TO EMPX-SALARY.
+           MOVE TEMP-HIREDATE  TO EMPX-HIREDATE.
+           MOVE TEMP-MGRID     TO EMPX-MGRID.
+
+           WRITE EMP-INDEX-RECORD.
+           IF EMP-INDEX-STATUS = '22'
+               REWRITE EMP-INDEX-RECORD
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      * Route a validated row to the report(s) appropriate for the  *
+      * current run mode.                                           *
+      * ----------------------------------------------------------- *
+       DISPATCH-ROW-BY-MODE.
+
+           IF RUN-MODE-ALL
+               PERFORM ACCUMULATE-BREAKDOWN-ROW
+           ELSE
+               IF RUN-MODE-MULTI
+                   PERFORM ACCUMULATE-MULTI-ROW
+               ELSE
+                   IF TEMP-DEPTNO = DEPTNO
+                       MOVE TEMP-NAME TO ENAMED
+                       DISPLAY ENAMED ", " TEMP-DEPTNO ", "
+                           TEMP-SALARY ", " TEMP-HIREDATE ", "
+                           TEMP-MGRID
+                       ADD 1 TO EMP-FOUND
+                   END-IF
+               END-IF
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      * Accumulate a headcount per department across                *
+      * every department found in the file(s).                      *
+      * ----------------------------------------------------------- *
+       ACCUMULATE-BREAKDOWN-ROW.
+
+           MOVE 'N' TO BREAKDOWN-FOUND-SW.
+           PERFORM VARYING BREAKDOWN-IDX FROM 1 BY 1
+               UNTIL BREAKDOWN-IDX > BREAKDOWN-COUNT
+               IF BREAKDOWN-DEPTNO(BREAKDOWN-IDX) = TEMP-DEPTNO
+                   ADD 1 TO BREAKDOWN-COUNT-N(BREAKDOWN-IDX)
+                   MOVE 'Y' TO BREAKDOWN-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF NOT BREAKDOWN-FOUND AND BREAKDOWN-COUNT < 99
+               ADD 1 TO BREAKDOWN-COUNT
+               MOVE TEMP-DEPTNO TO BREAKDOWN-DEPTNO(BREAKDOWN-COUNT)
+               MOVE 1 TO BREAKDOWN-COUNT-N(BREAKDOWN-COUNT)
+           END-IF.
+
+           ADD 1 TO BREAKDOWN-GRAND-TOTAL.
+
+      * ----------------------------------------------------------- *
+      * Accumulate a subtotal for each requested                    *
+      * department in a single pass over the file.                  *
+      * ----------------------------------------------------------- *
+       ACCUMULATE-MULTI-ROW.
 
-               IF TEMP-DEPTNO = DEPTNO
+           PERFORM VARYING DEPTLIST-IDX FROM 1 BY 1
+               UNTIL DEPTLIST-IDX > DEPTLIST-COUNT
+               IF DEPTLIST-DEPTNO(DEPTLIST-IDX) = TEMP-DEPTNO
                    MOVE TEMP-NAME TO ENAMED
-                   DISPLAY ENAMED "," TEMP-DEPTNO ","
+                   DISPLAY ENAMED ", " TEMP-DEPTNO ", "
+                       TEMP-SALARY ", " TEMP-HIREDATE ", "
+                       TEMP-MGRID
+                   ADD 1 TO DEPTLIST-SUBTOTAL(DEPTLIST-IDX)
                    ADD 1 TO EMP-FOUND
                END-IF
+           END-PERFORM.
+
+      * ----------------------------------------------------------- *
+      * Checkpoint / restart support.  A checkpoint record is       *
+      * written every CKP-INTERVAL records read, and again          *
+      * unconditionally at end of file, so an aborted run can pick  *
+      * up where it left off instead of reprocessing the whole      *
+      * file, and the checkpoint still reflects the true final      *
+      * count on a run that completes.                              *
+      * ----------------------------------------------------------- *
+       READ-CHECKPOINT.
+
+           MOVE 0 TO CKP-RESTART-COUNT.
+           MOVE 0 TO CKP-RESTART-FILEDATE-IDX.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD(1:9) TO CKP-RESTART-COUNT
+                       MOVE CHECKPOINT-RECORD(10:2)
+                           TO CKP-RESTART-FILEDATE-IDX
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+
+           IF RESTART-SKIP-COUNT > 0
+               DISPLAY "RESTARTING AFTER CHECKPOINT, SKIPPING "
+                   RESTART-SKIP-COUNT " RECORD(S)."
+               PERFORM SKIP-ONE-RECORD
+                   RESTART-SKIP-COUNT TIMES
+           END-IF.
+
+       SKIP-ONE-RECORD.
+
+           READ EMP-FILE INTO EMP-RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-FILE
+           END-READ.
+           ADD 1 TO RECORDS-READ.
+
+       SAVE-CHECKPOINT.
+
+           DIVIDE RECORDS-READ BY CKP-INTERVAL
+               GIVING CKP-QUOTIENT
+               REMAINDER CKP-REMAINDER.
+
+           IF CKP-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT-NOW
+           END-IF.
+
+       WRITE-CHECKPOINT-NOW.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CKP-LINE.
+           MOVE RECORDS-READ TO CKP-LINE(1:9).
+           MOVE FILEDATE-IDX TO CKP-LINE(10:2).
+           MOVE CKP-LINE TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * ----------------------------------------------------------- *
+      * File open / close for the side files used every run.        *
+      * ----------------------------------------------------------- *
+       OPEN-SUPPORT-FILES.
+
+           DISPLAY "EMPEXCDD" UPON ENVIRONMENT-NAME.
+           DISPLAY EXCEPTION-FILENAME UPON ENVIRONMENT-VALUE.
+           DISPLAY "EMPIDXDD" UPON ENVIRONMENT-NAME.
+           DISPLAY EMP-INDEX-FILENAME UPON ENVIRONMENT-VALUE.
+           DISPLAY "EMPCKPDD" UPON ENVIRONMENT-NAME.
+           DISPLAY CHECKPOINT-FILENAME UPON ENVIRONMENT-VALUE.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+
+      *> I-O, not OUTPUT - a duplicate EMPX-EMPNO (the same employee
+      *> appearing in more than one dated extract in a batch run)
+      *> takes the REWRITE path in BUILD-INDEX-RECORD below, which
+      *> is only legal while the file is open I-O.  A fresh index
+      *> file does not exist yet for I-O to find, so that one case
+      *> creates it with OUTPUT first and reopens it I-O.
+           OPEN I-O EMP-INDEX-FILE.
+           IF EMP-INDEX-STATUS = '35'
+               OPEN OUTPUT EMP-INDEX-FILE
+               CLOSE EMP-INDEX-FILE
+               OPEN I-O EMP-INDEX-FILE
+           END-IF.
+
+       CLOSE-SUPPORT-FILES.
+
+           CLOSE EXCEPTION-FILE.
+           CLOSE EMP-INDEX-FILE.
 
-               GO TO GETROWS
+      * ----------------------------------------------------------- *
+      * Direct random lookup against the indexed                    *
+      * file, avoiding a full scan of emp.csv for a single employee.*
+      * The index file must already have been built by a prior run. *
+      * ----------------------------------------------------------- *
+       EMP-LOOKUP-BY-EMPNO.
+
+           DISPLAY "EMPIDXDD" UPON ENVIRONMENT-NAME.
+           DISPLAY EMP-INDEX-FILENAME UPON ENVIRONMENT-VALUE.
+           OPEN INPUT EMP-INDEX-FILE.
+
+           MOVE SPACES TO EMPX-EMPNO.
+           MOVE PARM-EMPNO TO EMPX-EMPNO.
+
+           READ EMP-INDEX-FILE
+               KEY IS EMPX-EMPNO
+               INVALID KEY
+                   MOVE 'N' TO LOOKUP-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO LOOKUP-FOUND-SW
+           END-READ.
+
+           DISPLAY " ".
+           IF LOOKUP-FOUND
+               DISPLAY "EMPLOYEE FOUND BY INDEX:"
+               DISPLAY EMPX-EMPNO ", " EMPX-NAME ", " EMPX-DEPTNO
+                   ", " EMPX-SALARY ", " EMPX-HIREDATE ", "
+                   EMPX-MGRID
+           ELSE
+               DISPLAY "NO EMPLOYEE FOUND FOR EMPNO " PARM-EMPNO
            END-IF.
 
+           CLOSE EMP-INDEX-FILE.
+
        NOTFOUND.
            DISPLAY " ".
-           DISPLAY "QUERY RETURNED " EMP-FOUND " ROW(S).".
 
-           CLOSE EMP-FILE.
+           IF RUN-MODE-ALL
+               PERFORM DISPLAY-BREAKDOWN-REPORT
+           ELSE
+               IF RUN-MODE-MULTI
+                   PERFORM DISPLAY-MULTI-REPORT
+               ELSE
+                   IF NOT RUN-MODE-LOOKUP
+                       DISPLAY "QUERY RETURNED " EMP-FOUND " ROW(S)."
+                   END-IF
+               END-IF
+           END-IF.
+
            DISPLAY " ".
            DISPLAY "HAVE A GOOD DAY!".
            DISPLAY " ".
            STOP RUN.
+
+      * ----------------------------------------------------------- *
+      * Headcount-per-department report, plus a grand                *
+      * total trailer.                                               *
+      * ----------------------------------------------------------- *
+       DISPLAY-BREAKDOWN-REPORT.
+
+           DISPLAY "DEPARTMENT BREAKDOWN".
+           DISPLAY "--------------------".
+           PERFORM VARYING BREAKDOWN-IDX FROM 1 BY 1
+               UNTIL BREAKDOWN-IDX > BREAKDOWN-COUNT
+               DISPLAY "DEPT " BREAKDOWN-DEPTNO(BREAKDOWN-IDX)
+                   " : " BREAKDOWN-COUNT-N(BREAKDOWN-IDX)
+                   " EMPLOYEE(S)"
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY "GRAND TOTAL : " BREAKDOWN-GRAND-TOTAL
+               " EMPLOYEE(S)".
+
+      * ----------------------------------------------------------- *
+      * Subtotal-per-requested-department report, plus a grand       *
+      * total.                                                       *
+      * ----------------------------------------------------------- *
+       DISPLAY-MULTI-REPORT.
+
+           DISPLAY "MULTI-DEPARTMENT REPORT".
+           DISPLAY "------------------------".
+           PERFORM VARYING DEPTLIST-IDX FROM 1 BY 1
+               UNTIL DEPTLIST-IDX > DEPTLIST-COUNT
+               DISPLAY "DEPT " DEPTLIST-DEPTNO(DEPTLIST-IDX)
+                   " SUBTOTAL : " DEPTLIST-SUBTOTAL(DEPTLIST-IDX)
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY "GRAND TOTAL : " EMP-FOUND " EMPLOYEE(S)".
