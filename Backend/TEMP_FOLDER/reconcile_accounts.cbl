@@ -0,0 +1,414 @@
+      *>****************************************************************
+      *> Author: Erik Eriksen
+      *> Date: 2022-04-15
+      *> Purpose: Nightly reconciliation between the emp.csv roster
+      *>          DYNSQL3 reads and the ACCOUNTS table sql-example
+      *>          reads, matching by name and reporting anyone on one
+      *>          side with nothing to match on the other.
+      *>
+      *> Note: WORKING-STORAGE SECTION header as well as SQL related
+      *>       statements must be in uppercase for the esqlOC precompiler
+      *>       to pick them up and process them.
+      *>
+      *> Prerequisites: Postgres SQL database with create_db script ran
+      *>                on.
+      *>                esqlOC Precompiler
+      *>                unixODBC odbc-postgresql driver installed
+      *>
+      *> Precomiler: esqlOC -static -o generated_reconcile.cbl reconcile_accounts.cbl
+      *> Tectonics: cobc -x -static -locsql generated_reconcile.cbl
+      *>
+      *>****************************************************************
+       identification division.
+       program-id. reconcile-accounts.
+
+       environment division.
+       input-output section.
+       file-control.
+      *> emp.csv's own DD name so a run-time path override doesn't
+      *> collide with the one DYNSQL3 or DisplayIntegers are using.
+           select emp-file assign to "RECEMPDD"
+              organization is line sequential.
+
+      *> Handoff file read back by the batch control program so it can
+      *> log this job's record counts without re-running the query.
+           select reconcile-summary-file assign to "RECSUMDD"
+              organization is line sequential.
+
+       data division.
+       file section.
+
+       FD  emp-file.
+       01  emp-record.
+           05  emp-line            pic x(200).
+
+       FD  reconcile-summary-file.
+       01  reconcile-summary-record pic x(80).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+
+      *> Replace values as needed for your own local test environment
+       77  ws-db-connection-string pic x(1024) value
+               'DRIVER={PostgreSQL Unicode};' &
+               'SERVER=localhost;' &
+               'PORT=5432;' &
+               'DATABASE=cobol_db_example;' &
+               'UID=postgres;' &
+               'PWD=password;' &
+               'COMRESSED_PROTO=0;'.
+
+       01  ws-sql-account-last-name pic x(8).
+
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+      *> Local variables only - not seen by the precompiler.
+       01  ws-emp-filename          pic x(60) value
+               '/app/data/emp.csv'.
+       01  ws-summary-filename      pic x(60) value
+               '/app/data/reconcile_summary.txt'.
+
+       01  ws-is-connected-sw       pic a value 'N'.
+           88  ws-is-connected      value 'Y'.
+           88  ws-is-disconnected   value 'N'.
+
+       01  ws-sql-error-sw          pic a value 'N'.
+           88  sql-error-occurred   value 'Y'.
+           88  sql-no-error         value 'N'.
+
+       01  end-of-file              pic x value 'N'.
+
+       01  temp-string              pic x(200).
+       01  temp-empno               pic x(5).
+       01  temp-name                pic x(10).
+       01  temp-deptno-x            pic x(2).
+       01  temp-salary-x            pic x(10).
+       01  temp-hiredate            pic x(8).
+       01  temp-mgrid               pic x(5).
+       01  unstring-tally           pic 9 value 0.
+
+       01  emp-name-trimmed         pic x(10).
+       01  emp-name-len             pic 99.
+       01  account-name-trimmed     pic x(8).
+       01  account-name-len         pic 99.
+
+       01  emp-count                pic 9(5) value 0.
+       01  emp-idx                  pic 9(5).
+       01  emp-truncated-count      pic 9(5) value 0.
+       01  emp-name-table.
+           05  emp-name-entry       occurs 2000 times.
+               10  emp-table-name         pic x(10).
+               10  emp-table-matched-sw   pic x value 'N'.
+                   88  emp-table-matched  value 'Y'.
+
+       01  account-count            pic 9(5) value 0.
+       01  account-idx              pic 9(5).
+       01  account-truncated-count  pic 9(5) value 0.
+       01  account-name-table.
+           05  account-name-entry   occurs 2000 times.
+               10  account-table-name       pic x(8).
+               10  account-table-matched-sw pic x value 'N'.
+                   88  account-table-matched value 'Y'.
+
+       01  mismatch-count           pic 9(5) value 0.
+       01  total-truncated-count    pic 9(5) value 0.
+       01  match-found-sw           pic x value 'N'.
+           88  match-found          value 'Y'.
+
+       procedure division.
+       main-procedure.
+
+           display space
+           display "EMP.CSV / ACCOUNTS RECONCILIATION"
+           display "----------------------------------"
+           display space
+
+           perform load-emp-names
+
+      *> load-account-names never returns here with an error pending -
+      *> check-sql-state stops the run itself - so reaching this line
+      *> at all means the ACCOUNTS side loaded cleanly.
+           perform load-account-names
+
+           perform find-emp-without-account
+               varying emp-idx from 1 by 1
+               until emp-idx > emp-count
+
+           perform find-account-without-emp
+               varying account-idx from 1 by 1
+               until account-idx > account-count
+
+           add emp-truncated-count account-truncated-count
+               giving total-truncated-count
+
+           perform write-reconcile-summary
+
+           display space
+           display emp-count " EMP.CSV RECORD(S), "
+               account-count " ACCOUNTS RECORD(S), "
+               mismatch-count " MISMATCH(ES)."
+
+      *> A truncated side means the comparison above did not see every
+      *> row that exists - flag it loudly rather than reporting a
+      *> clean reconciliation that silently skipped records.
+           if emp-truncated-count > 0 or account-truncated-count > 0
+                   then
+               display space
+               display "WARNING: TABLE CAPACITY (2000) EXCEEDED - "
+                   emp-truncated-count " EMP.CSV ROW(S) AND "
+                   account-truncated-count
+                   " ACCOUNTS ROW(S) WERE NOT COMPARED."
+           end-if
+
+           if ws-is-connected then
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+           end-if
+
+           if emp-truncated-count > 0 or account-truncated-count > 0
+                   then
+               move 4 to return-code
+           end-if
+
+           stop run.
+
+      *> Reads the whole roster into emp-name-table - the same comma-
+      *> delimited layout DYNSQL3 and DisplayIntegers already read,
+      *> though only the name is kept here since matching is by name.
+       load-emp-names.
+
+           display "RECEMPDD" upon environment-name
+           display ws-emp-filename upon environment-value
+           open input emp-file
+
+           move 'N' to end-of-file
+           perform read-one-emp-row until end-of-file = 'Y'
+
+           close emp-file
+           exit paragraph.
+
+       read-one-emp-row.
+
+           read emp-file into emp-record
+               at end
+                   move 'Y' to end-of-file
+               not at end
+                   perform process-emp-row
+           end-read
+           exit paragraph.
+
+       process-emp-row.
+
+           move emp-line to temp-string
+           move 0 to unstring-tally
+
+      *> Clear every receiving field first - unstring only fills in
+      *> as many fields as the row has comma-delimited tokens, so a
+      *> short row would otherwise leave the previous row's name
+      *> sitting in temp-name and get added to the table a second
+      *> time under the wrong employee.
+           move spaces to temp-empno
+           move spaces to temp-name
+           move spaces to temp-deptno-x
+           move spaces to temp-salary-x
+           move spaces to temp-hiredate
+           move spaces to temp-mgrid
+
+           unstring temp-string delimited by ","
+               into temp-empno, temp-name, temp-deptno-x,
+                    temp-salary-x, temp-hiredate, temp-mgrid
+               tallying in unstring-tally
+
+           if unstring-tally = 6 and temp-name not = spaces then
+               if emp-count < 2000 then
+                   add 1 to emp-count
+                   move temp-name to emp-table-name(emp-count)
+                   move 'N' to emp-table-matched-sw(emp-count)
+               else
+                   add 1 to emp-truncated-count
+               end-if
+           end-if
+           exit paragraph.
+
+      *> Reads every last name on the ACCOUNTS table into
+      *> account-name-table the same way load-emp-names builds its
+      *> table, so the two in-memory lists can be compared name by
+      *> name without re-querying the database per employee.
+       load-account-names.
+
+      *> check-sql-state stops the run on any error (see its own
+      *> header comment), so there is no "skip the rest of this
+      *> paragraph and carry on" path to guard here - an error above
+      *> this point never returns control to the next statement.
+           EXEC SQL
+               CONNECT TO :ws-db-connection-string
+           END-EXEC
+           perform check-sql-state
+           set ws-is-connected to true
+
+           EXEC SQL
+               DECLARE ACCOUNT-NAME-CUR CURSOR FOR
+               SELECT LAST_NAME FROM ACCOUNTS ORDER BY LAST_NAME
+           END-EXEC
+
+           EXEC SQL
+               OPEN ACCOUNT-NAME-CUR
+           END-EXEC
+           perform check-sql-state
+
+           perform with test after until SQLCODE = 100
+                   or sql-error-occurred
+               EXEC SQL
+                   FETCH ACCOUNT-NAME-CUR
+                   INTO :ws-sql-account-last-name
+               END-EXEC
+               perform check-sql-state
+
+               if not SQL-NODATA and not sql-error-occurred then
+                   if account-count < 2000 then
+                       add 1 to account-count
+                       move ws-sql-account-last-name
+                           to account-table-name(account-count)
+                       move 'N'
+                           to account-table-matched-sw(account-count)
+                   else
+                       add 1 to account-truncated-count
+                   end-if
+               end-if
+           end-perform
+
+           EXEC SQL
+               CLOSE ACCOUNT-NAME-CUR
+           END-EXEC
+           perform check-sql-state
+           exit paragraph.
+
+      *> One emp.csv name with no matching ACCOUNTS row anywhere in
+      *> the table is an onboarding gap - someone DYNSQL3 knows about
+      *> that sql-example has never heard of.
+       find-emp-without-account.
+
+           move 0 to emp-name-len
+           inspect emp-table-name(emp-idx)
+               tallying emp-name-len for characters before initial space
+           move spaces to emp-name-trimmed
+           if emp-name-len > 0 then
+               move emp-table-name(emp-idx)(1:emp-name-len)
+                   to emp-name-trimmed
+           end-if
+
+           move 'N' to match-found-sw
+           perform compare-emp-to-one-account
+               varying account-idx from 1 by 1
+               until account-idx > account-count or match-found
+
+           if not match-found then
+               add 1 to mismatch-count
+               display "IN EMP.CSV, NO ACCOUNTS RECORD: "
+                   emp-name-trimmed
+           end-if
+           exit paragraph.
+
+       compare-emp-to-one-account.
+
+           move 0 to account-name-len
+           inspect account-table-name(account-idx)
+               tallying account-name-len
+               for characters before initial space
+           move spaces to account-name-trimmed
+           if account-name-len > 0 then
+               move account-table-name(account-idx)(1:account-name-len)
+                   to account-name-trimmed
+           end-if
+
+           if emp-name-trimmed = account-name-trimmed then
+               move 'Y' to match-found-sw
+               move 'Y' to emp-table-matched-sw(emp-idx)
+               move 'Y' to account-table-matched-sw(account-idx)
+           end-if
+           exit paragraph.
+
+      *> The flip side - an ACCOUNTS row nobody in emp.csv matched is
+      *> an offboarding gap, or an account that was never tied to a
+      *> real employee in the first place.
+       find-account-without-emp.
+
+           if not account-table-matched(account-idx) then
+               move 0 to account-name-len
+               inspect account-table-name(account-idx)
+                   tallying account-name-len
+                   for characters before initial space
+               move spaces to account-name-trimmed
+               if account-name-len > 0 then
+                   move account-table-name(account-idx)
+                       (1:account-name-len) to account-name-trimmed
+               end-if
+               add 1 to mismatch-count
+               display "IN ACCOUNTS, NO EMP.CSV RECORD: "
+                   account-name-trimmed
+           end-if
+           exit paragraph.
+
+      *> Handoff for the batch control program - counts
+      *> only, so it can log this step's results without re-running
+      *> the comparison itself.
+       write-reconcile-summary.
+
+           display "RECSUMDD" upon environment-name
+           display ws-summary-filename upon environment-value
+           open output reconcile-summary-file
+
+           move spaces to reconcile-summary-record
+           string
+               "EMP-COUNT="        delimited by size
+               emp-count           delimited by size
+               " ACCOUNTS-COUNT="  delimited by size
+               account-count       delimited by size
+               " MISMATCH-COUNT="  delimited by size
+               mismatch-count      delimited by size
+               " TRUNCATED-COUNT=" delimited by size
+               total-truncated-count delimited by size
+               into reconcile-summary-record
+           write reconcile-summary-record
+
+           close reconcile-summary-file
+           exit paragraph.
+
+      *> Checks SQLSTATE for any errors. This is a one-shot batch job
+      *> with no menu to fall back to, so any failure past the initial
+      *> CONNECT is treated the same as one before it - report it and
+      *> stop, rather than reporting a reconciliation that only saw
+      *> part of the ACCOUNTS table.
+       check-sql-state.
+
+           if SQL-SUCCESS or SQL-NODATA then
+               move 'N' to ws-sql-error-sw
+               exit paragraph
+           end-if
+
+           display space
+           display "SQL Error:"
+           display "SQLCODE: " SQLCODE
+           display "SQLSTATE: " SQLSTATE
+           if SQLERRML > 0 then
+               display "ERROR MESSAGE: " SQLERRMC(1:SQLERRML)
+           end-if
+           display space
+
+           move 'Y' to ws-sql-error-sw
+
+           if ws-is-connected then
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+           end-if
+
+           stop run.
+
+       end program reconcile-accounts.
