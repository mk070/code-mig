@@ -1,78 +1,272 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DisplayIntegers.
+       PROGRAM-ID.  DisplayIntegers.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> emp.csv is the same dated/undated extract DYNSQL3 reads, so
+      *> it is picked up the same way - a symbolic DD name pointed at
+      *> the real path at run time rather than a fixed literal.
+           SELECT EMP-FILE ASSIGN TO "BONUSDD"
+              ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  EMP-FILE.
+       01  EMP-RECORD.
+           05  EMP-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
 
+       01  EMP-FILENAME          PIC X(60) VALUE '/app/data/emp.csv'.
+       01  END-OF-FILE           PIC X VALUE 'N'.
+
+       01  TEMP-STRING           PIC X(200).
+       01  TEMP-EMPNO            PIC X(5).
+       01  TEMP-NAME             PIC X(10).
+       01  TEMP-DEPTNO-X         PIC X(2).
+       01  TEMP-SALARY-X         PIC X(10).
+       01  TEMP-HIREDATE         PIC X(8).
+       01  TEMP-MGRID            PIC X(5).
+       01  TEMP-SALARY           PIC 9(7)V99.
+       01  TEMP-SALARY-WHOLE     PIC X(7).
+       01  TEMP-SALARY-CENTS     PIC X(2).
+       01  TEMP-SALARY-WHOLE-N   PIC 9(7).
+       01  TEMP-SALARY-CENTS-N   PIC 9(2).
+       01  UNSTRING-TALLY        PIC 9 VALUE 0.
+       01  ENAMED                PIC X(10).
+
+       01  ROW-IS-VALID          PIC X VALUE 'Y'.
+           88  ROW-VALID         VALUE 'Y'.
+           88  ROW-INVALID       VALUE 'N'.
+
+      * ----------------------------------------------------------- *
+      * Tiered bonus schedule.  Each employee's salary is compared  *
+      * against these thresholds, highest first, to find the one    *
+      * bonus rate that applies - this replaces the fixed cascade   *
+      * of INTEGER-VALUE-n > 100/200/300/400/500 checks that used    *
+      * to run against five made-up names.                          *
+      * ----------------------------------------------------------- *
+       01  TIER-1-THRESHOLD      PIC 9(7)V99 VALUE 25000.00.
+       01  TIER-1-RATE           PIC V999 VALUE .010.
+       01  TIER-1-LABEL          PIC X(14) VALUE 'TIER 1 (1.0%)'.
+       01  TIER-1-COUNT          PIC 9(5) VALUE 0.
+       01  TIER-1-BONUS-TOTAL    PIC 9(9)V99 VALUE 0.
+
+       01  TIER-2-THRESHOLD      PIC 9(7)V99 VALUE 40000.00.
+       01  TIER-2-RATE           PIC V999 VALUE .020.
+       01  TIER-2-LABEL          PIC X(14) VALUE 'TIER 2 (2.0%)'.
+       01  TIER-2-COUNT          PIC 9(5) VALUE 0.
+       01  TIER-2-BONUS-TOTAL    PIC 9(9)V99 VALUE 0.
+
+       01  TIER-3-THRESHOLD      PIC 9(7)V99 VALUE 50000.00.
+       01  TIER-3-RATE           PIC V999 VALUE .030.
+       01  TIER-3-LABEL          PIC X(14) VALUE 'TIER 3 (3.0%)'.
+       01  TIER-3-COUNT          PIC 9(5) VALUE 0.
+       01  TIER-3-BONUS-TOTAL    PIC 9(9)V99 VALUE 0.
+
+       01  TIER-4-THRESHOLD      PIC 9(7)V99 VALUE 75000.00.
+       01  TIER-4-RATE           PIC V999 VALUE .040.
+       01  TIER-4-LABEL          PIC X(14) VALUE 'TIER 4 (4.0%)'.
+       01  TIER-4-COUNT          PIC 9(5) VALUE 0.
+       01  TIER-4-BONUS-TOTAL    PIC 9(9)V99 VALUE 0.
 
-       01  NAME-ABOVE-100       PIC X(30) VALUE 'Rahul'.
-       01  NAME-ABOVE-200       PIC X(30) VALUE 'Sita'.
-       01  NAME-ABOVE-300       PIC X(30) VALUE 'Amit'.
-       01  NAME-ABOVE-400       PIC X(30) VALUE 'Nita'.
-       01  NAME-ABOVE-500       PIC X(30) VALUE 'Raj'.
-       01  INTEGER-VALUE-1      PIC 9(3) VALUE 100.
-       01  INTEGER-VALUE-2      PIC 9(3) VALUE 200.
-       01  INTEGER-VALUE-3      PIC 9(3) VALUE 300.
-       01  INTEGER-VALUE-4      PIC 9(3) VALUE 400.
-       01  INTEGER-VALUE-5      PIC 9(3) VALUE 500.
+       01  TIER-5-THRESHOLD      PIC 9(7)V99 VALUE 100000.00.
+       01  TIER-5-RATE           PIC V999 VALUE .050.
+       01  TIER-5-LABEL          PIC X(14) VALUE 'TIER 5 (5.0%)'.
+       01  TIER-5-COUNT          PIC 9(5) VALUE 0.
+       01  TIER-5-BONUS-TOTAL    PIC 9(9)V99 VALUE 0.
+
+       01  BELOW-TIER-1-COUNT    PIC 9(5) VALUE 0.
+
+       01  EMP-BONUS-RATE        PIC V999.
+       01  EMP-BONUS-LABEL       PIC X(14).
+       01  EMP-BONUS-AMOUNT      PIC 9(7)V99.
+
+       01  GRAND-TOTAL-COUNT     PIC 9(5) VALUE 0.
+       01  GRAND-TOTAL-BONUS     PIC 9(9)V99 VALUE 0.
 
        PROCEDURE DIVISION.
+       MAIN.
+
+           DISPLAY " ".
+           DISPLAY "TIERED BONUS CALCULATOR".
+           DISPLAY "------------------------".
+           DISPLAY " ".
+
+           DISPLAY "BONUSDD" UPON ENVIRONMENT-NAME.
+           DISPLAY EMP-FILENAME UPON ENVIRONMENT-VALUE.
 
+           OPEN INPUT EMP-FILE.
+           MOVE 'N' TO END-OF-FILE.
 
-           DISPLAY "Names with values greater than 100:"
-           IF INTEGER-VALUE-1 > 100
-               DISPLAY NAME-ABOVE-100
-           END-IF
-           IF INTEGER-VALUE-2 > 100
-               DISPLAY NAME-ABOVE-200
-           END-IF
-           IF INTEGER-VALUE-3 > 100
-               DISPLAY NAME-ABOVE-300
-           END-IF
-           IF INTEGER-VALUE-4 > 100
-               DISPLAY NAME-ABOVE-400
-           END-IF
-           IF INTEGER-VALUE-5 > 100
-               DISPLAY NAME-ABOVE-500
-           END-IF
-
-           DISPLAY "Names with values greater than 200:"
-           IF INTEGER-VALUE-2 > 200
-               DISPLAY NAME-ABOVE-200
-           END-IF
-           IF INTEGER-VALUE-3 > 200
-               DISPLAY NAME-ABOVE-300
-           END-IF
-           IF INTEGER-VALUE-4 > 200
-               DISPLAY NAME-ABOVE-400
-           END-IF
-           IF INTEGER-VALUE-5 > 200
-               DISPLAY NAME-ABOVE-500
-           END-IF
-
-           DISPLAY "Names with values greater than 300:"
-           IF INTEGER-VALUE-3 > 300
-               DISPLAY NAME-ABOVE-300
-           END-IF
-           IF INTEGER-VALUE-4 > 300
-               DISPLAY NAME-ABOVE-400
-           END-IF
-           IF INTEGER-VALUE-5 > 300
-               DISPLAY NAME-ABOVE-500
-           END-IF
-
-           DISPLAY "Names with values greater than 400:"
-           IF INTEGER-VALUE-4 > 400
-               DISPLAY NAME-ABOVE-400
-           END-IF
-           IF INTEGER-VALUE-5 > 400
-               DISPLAY NAME-ABOVE-500
-           END-IF
-
-           DISPLAY "Names with values greater than 500:"
-           IF INTEGER-VALUE-5 > 500
-               DISPLAY NAME-ABOVE-500
-           END-IF
+           DISPLAY "EMPLOYEE    SALARY       TIER           BONUS".
+           DISPLAY "----------  -----------  -------------  --------".
+
+           PERFORM GETROWS UNTIL END-OF-FILE = 'Y'.
+
+           CLOSE EMP-FILE.
+
+           PERFORM DISPLAY-TIER-SUMMARY.
 
            STOP RUN.
 
+       GETROWS.
+           READ EMP-FILE INTO EMP-RECORD
+               AT END
+                   MOVE 'Y' TO END-OF-FILE
+           END-READ.
+
+           IF END-OF-FILE = 'N'
+               PERFORM VALIDATE-AND-PROCESS-ROW
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      * Same field layout, UNSTRING, and salary split DYNSQL3 uses  *
+      * for emp.csv, since both programs read the same extract.     *
+      * ----------------------------------------------------------- *
+       VALIDATE-AND-PROCESS-ROW.
+
+           MOVE EMP-LINE TO TEMP-STRING.
+           MOVE 'Y' TO ROW-IS-VALID.
+           MOVE 0 TO UNSTRING-TALLY.
+
+      *> Clear every receiving field first - UNSTRING only fills in
+      *> as many fields as the row has comma-delimited tokens, so a
+      *> short row would otherwise leave the previous row's values
+      *> sitting in whichever trailing fields it didn't reach.
+           MOVE SPACES TO TEMP-EMPNO.
+           MOVE SPACES TO TEMP-NAME.
+           MOVE SPACES TO TEMP-DEPTNO-X.
+           MOVE SPACES TO TEMP-SALARY-X.
+           MOVE SPACES TO TEMP-HIREDATE.
+           MOVE SPACES TO TEMP-MGRID.
+
+           UNSTRING TEMP-STRING DELIMITED BY ","
+               INTO TEMP-EMPNO, TEMP-NAME, TEMP-DEPTNO-X,
+                    TEMP-SALARY-X, TEMP-HIREDATE, TEMP-MGRID
+               TALLYING IN UNSTRING-TALLY.
+
+           IF UNSTRING-TALLY NOT = 6 OR TEMP-NAME = SPACES
+               MOVE 'N' TO ROW-IS-VALID
+           END-IF.
+
+           IF ROW-VALID
+               PERFORM PARSE-SALARY-AMOUNT
+               PERFORM ASSIGN-BONUS-TIER
+               PERFORM DISPLAY-EMPLOYEE-BONUS
+           END-IF.
+
+       PARSE-SALARY-AMOUNT.
+
+           MOVE 0 TO TEMP-SALARY.
+           MOVE TEMP-SALARY-X(1:7) TO TEMP-SALARY-WHOLE.
+           MOVE TEMP-SALARY-X(9:2) TO TEMP-SALARY-CENTS.
+
+           IF TEMP-SALARY-X(8:1) = '.'
+                   AND TEMP-SALARY-WHOLE IS NUMERIC
+                   AND TEMP-SALARY-CENTS IS NUMERIC
+               MOVE TEMP-SALARY-WHOLE TO TEMP-SALARY-WHOLE-N
+               MOVE TEMP-SALARY-CENTS TO TEMP-SALARY-CENTS-N
+               COMPUTE TEMP-SALARY =
+                   TEMP-SALARY-WHOLE-N + (TEMP-SALARY-CENTS-N / 100)
+           END-IF.
+
+      * ----------------------------------------------------------- *
+      * Walk the schedule from the top so each employee lands in    *
+      * the highest tier their salary qualifies for.                *
+      * ----------------------------------------------------------- *
+       ASSIGN-BONUS-TIER.
+
+           IF TEMP-SALARY > TIER-5-THRESHOLD
+               MOVE TIER-5-RATE TO EMP-BONUS-RATE
+               MOVE TIER-5-LABEL TO EMP-BONUS-LABEL
+               ADD 1 TO TIER-5-COUNT
+           ELSE
+               IF TEMP-SALARY > TIER-4-THRESHOLD
+                   MOVE TIER-4-RATE TO EMP-BONUS-RATE
+                   MOVE TIER-4-LABEL TO EMP-BONUS-LABEL
+                   ADD 1 TO TIER-4-COUNT
+               ELSE
+                   IF TEMP-SALARY > TIER-3-THRESHOLD
+                       MOVE TIER-3-RATE TO EMP-BONUS-RATE
+                       MOVE TIER-3-LABEL TO EMP-BONUS-LABEL
+                       ADD 1 TO TIER-3-COUNT
+                   ELSE
+                       IF TEMP-SALARY > TIER-2-THRESHOLD
+                           MOVE TIER-2-RATE TO EMP-BONUS-RATE
+                           MOVE TIER-2-LABEL TO EMP-BONUS-LABEL
+                           ADD 1 TO TIER-2-COUNT
+                       ELSE
+                           IF TEMP-SALARY > TIER-1-THRESHOLD
+                               MOVE TIER-1-RATE TO EMP-BONUS-RATE
+                               MOVE TIER-1-LABEL TO EMP-BONUS-LABEL
+                               ADD 1 TO TIER-1-COUNT
+                           ELSE
+                               MOVE 0 TO EMP-BONUS-RATE
+                               MOVE 'NO BONUS' TO EMP-BONUS-LABEL
+                               ADD 1 TO BELOW-TIER-1-COUNT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           COMPUTE EMP-BONUS-AMOUNT = TEMP-SALARY * EMP-BONUS-RATE.
+
+           IF TEMP-SALARY > TIER-5-THRESHOLD
+               ADD EMP-BONUS-AMOUNT TO TIER-5-BONUS-TOTAL
+           ELSE
+               IF TEMP-SALARY > TIER-4-THRESHOLD
+                   ADD EMP-BONUS-AMOUNT TO TIER-4-BONUS-TOTAL
+               ELSE
+                   IF TEMP-SALARY > TIER-3-THRESHOLD
+                       ADD EMP-BONUS-AMOUNT TO TIER-3-BONUS-TOTAL
+                   ELSE
+                       IF TEMP-SALARY > TIER-2-THRESHOLD
+                           ADD EMP-BONUS-AMOUNT TO TIER-2-BONUS-TOTAL
+                       ELSE
+                           IF TEMP-SALARY > TIER-1-THRESHOLD
+                               ADD EMP-BONUS-AMOUNT
+                                   TO TIER-1-BONUS-TOTAL
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           ADD 1 TO GRAND-TOTAL-COUNT.
+           ADD EMP-BONUS-AMOUNT TO GRAND-TOTAL-BONUS.
+
+       DISPLAY-EMPLOYEE-BONUS.
+
+           MOVE TEMP-NAME TO ENAMED.
+           DISPLAY ENAMED "  " TEMP-SALARY "  " EMP-BONUS-LABEL
+               "  " EMP-BONUS-AMOUNT.
+
+      * ----------------------------------------------------------- *
+      * Headcount and total bonus dollars paid per tier, plus a     *
+      * grand total trailer - the "proper tier report" in place of  *
+      * the old fixed five-name demo.                                *
+      * ----------------------------------------------------------- *
+       DISPLAY-TIER-SUMMARY.
+
+           DISPLAY " ".
+           DISPLAY "BONUS SCHEDULE SUMMARY".
+           DISPLAY "----------------------".
+           DISPLAY TIER-5-LABEL " : " TIER-5-COUNT " EMPLOYEE(S), "
+               TIER-5-BONUS-TOTAL " TOTAL BONUS".
+           DISPLAY TIER-4-LABEL " : " TIER-4-COUNT " EMPLOYEE(S), "
+               TIER-4-BONUS-TOTAL " TOTAL BONUS".
+           DISPLAY TIER-3-LABEL " : " TIER-3-COUNT " EMPLOYEE(S), "
+               TIER-3-BONUS-TOTAL " TOTAL BONUS".
+           DISPLAY TIER-2-LABEL " : " TIER-2-COUNT " EMPLOYEE(S), "
+               TIER-2-BONUS-TOTAL " TOTAL BONUS".
+           DISPLAY TIER-1-LABEL " : " TIER-1-COUNT " EMPLOYEE(S), "
+               TIER-1-BONUS-TOTAL " TOTAL BONUS".
+           DISPLAY "NO BONUS      : " BELOW-TIER-1-COUNT
+               " EMPLOYEE(S)".
+           DISPLAY " ".
+           DISPLAY "GRAND TOTAL   : " GRAND-TOTAL-COUNT
+               " EMPLOYEE(S), " GRAND-TOTAL-BONUS " TOTAL BONUS".
